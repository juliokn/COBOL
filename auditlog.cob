@@ -0,0 +1,54 @@
+      *Subprograma compartilhado de trilha de auditoria: todo programa
+      *em lote registra aqui seu inicio, fim, contagem de records e
+      *codigo de retorno, em vez de cada um manter seu proprio log
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG IS INITIAL PROGRAM.
+       AUTHOR. Julio Bittencourt
+      *IS INITIAL PROGRAM reseta o estado do FD a cada CALL - sem isso
+      *a segunda chamada do mesmo run (ex. START depois END) reabre um
+      *FD que ainda guarda o estado fechado da chamada anterior e a
+      *runtime trava
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL ASSIGN TO AUDITTRL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL RECORDING MODE F.
+       01  AUDIT-TRAIL-REC.
+           05 ATR-PGM-NAME      PIC X(8).
+           05 ATR-EVENT         PIC X(5).
+           05 ATR-TIMESTAMP     PIC X(14).
+           05 ATR-REC-COUNT     PIC 9(7).
+           05 ATR-RETURN-CODE   PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-FILE-STATUS    PIC X(2) VALUE '00'.
+
+      *campos do cabeçalho RUN DATE / RUN TIME, reaproveitados só pelo
+      *FUNCTION CURRENT-DATE já usado no resto do programa
+       01  WS-NOW                PIC X(14).
+
+       LINKAGE SECTION.
+       COPY AUDITPRM.
+
+       PROCEDURE DIVISION USING AUDIT-PARMS.
+
+       WRITE-AUDIT-REC.
+           OPEN EXTEND AUDIT-TRAIL.
+           IF AUDIT-FILE-STATUS = '05' OR AUDIT-FILE-STATUS = '35'
+              OPEN OUTPUT AUDIT-TRAIL
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-NOW.
+           MOVE AUDIT-PGM-NAME       TO ATR-PGM-NAME.
+           MOVE AUDIT-EVENT          TO ATR-EVENT.
+           MOVE WS-NOW               TO ATR-TIMESTAMP.
+           MOVE AUDIT-REC-COUNT      TO ATR-REC-COUNT.
+           MOVE AUDIT-RETURN-CODE    TO ATR-RETURN-CODE.
+           WRITE AUDIT-TRAIL-REC.
+           CLOSE AUDIT-TRAIL.
+           GOBACK.
