@@ -0,0 +1,84 @@
+//ACCTNITE JOB (ACCT),'NIGHTLY ACCT REPORT',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* NIGHTLY ACCOUNT REPORT - RUNS FILEHANDLING AGAINST THE ACCOUNT
+//* MASTER EXTRACT AND PRODUCES THE PRINT/EXCEPTION/CSV/DUP REPORTS.
+//* SUBMITTED BY THE SCHEDULER EACH NIGHT AFTER THE ACCOUNT EXTRACT
+//* STEP COMPLETES.
+//*--------------------------------------------------------------
+//* STEP005 SORTS THE RAW ACCOUNT EXTRACT BY ACCT-NO AHEAD OF
+//* FILEHANDLING, WHICH EXPECTS ACCTREC IN ASCENDING ACCT-NO ORDER
+//* FOR ITS DUPLICATE-DETECTION AND CHECKPOINT/RESTART LOGIC. SORT
+//* CAN ONLY PRODUCE A FLAT SEQUENTIAL DATASET, SO THE SORTED
+//* EXTRACT LANDS IN A .SEQ WORK DATASET AND STEP007/STEP008 BELOW
+//* RELOAD IT INTO THE VSAM KSDS CLUSTER ACCTREC ACTUALLY OPENS.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=SORT
+//SORTIN   DD DSN=PROD.ACCT.MASTER,DISP=SHR
+//SORTOUT  DD DSN=PROD.ACCT.MASTER.SORTED.SEQ,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=170)
+//SYSIN    DD *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP007 REBUILDS THE VSAM KSDS CLUSTER EACH NIGHT (DELETE IS
+//* ALLOWED TO FAIL THE FIRST RUN, WHEN THE CLUSTER DOESN'T EXIST
+//* YET) SO STEP008'S REPRO ALWAYS LOADS INTO AN EMPTY CLUSTER.
+//*--------------------------------------------------------------
+//STEP007  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.ACCT.MASTER.SORTED CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.ACCT.MASTER.SORTED) -
+         INDEXED                                -
+         KEYS(8,0)                              -
+         RECORDSIZE(170,170)                    -
+         SPACE(5,5) CYLINDERS)                  -
+         DATA (NAME(PROD.ACCT.MASTER.SORTED.DATA))   -
+         INDEX(NAME(PROD.ACCT.MASTER.SORTED.INDEX))
+/*
+//*--------------------------------------------------------------
+//* STEP008 LOADS THE SORTED EXTRACT INTO THE KSDS CLUSTER. REPRO
+//* PRESERVES SORT ORDER AND BUILDS THE INDEX FROM THE KEY RANGE.
+//*--------------------------------------------------------------
+//STEP008  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//INDD     DD DSN=PROD.ACCT.MASTER.SORTED.SEQ,DISP=SHR
+//OUTDD    DD DSN=PROD.ACCT.MASTER.SORTED,DISP=SHR
+//SYSIN    DD *
+  REPRO INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=FILEHAND
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//*
+//* ACCTREC - ACCOUNT MASTER EXTRACT, SORTED BY ACCT-NO AND LOADED
+//* INTO A VSAM KSDS BY STEP005/STEP007/STEP008, INPUT TO FILEHANDLING
+//ACCTREC  DD DSN=PROD.ACCT.MASTER.SORTED,DISP=SHR
+//*
+//* PRTLINE - PRINTED ACCOUNT REPORT, ONE LINE PER ACCOUNT
+//PRTLINE  DD SYSOUT=*
+//*
+//* DELQLINE - DELINQUENT/NEGATIVE-BALANCE EXCEPTION REPORT
+//DELQLINE DD SYSOUT=*
+//*
+//* CSVLINE - CSV EXTRACT OF THE SAME ACCOUNT DATA, FOR DOWNSTREAM
+//* SPREADSHEET PICKUP
+//CSVLINE  DD DSN=PROD.ACCT.EXTRACT.CSV,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=200)
+//*
+//* CHKPOINT - RESTART CHECKPOINT, KEPT ACROSS RUNS SO A RERUN CAN
+//* PICK UP WHERE THE LAST RUN LEFT OFF
+//CHKPOINT DD DSN=PROD.ACCT.CHKPOINT,DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//*
+//* DUPLINE - DUPLICATE ACCT-NO EXCEPTION REPORT
+//DUPLINE  DD SYSOUT=*
+//
