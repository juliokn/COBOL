@@ -0,0 +1,29 @@
+      *-----------------------------------------------------------
+      *copybook com os campos do cabeçalho RUN DATE / RUN TIME
+      *qualquer programa que queira estampar esse cabeçalho no topo
+      *do seu relatório ou console deve fazer COPY deste membro na
+      *WORKING-STORAGE SECTION, e depois COPY RUNHDRPR na PROCEDURE
+      *DIVISION para ganhar o parágrafo STAMP-RUN-HEADER
+      *-----------------------------------------------------------
+       01 WS-RUN-DATE-TIME.
+           05 WS-RUN-YEAR        PIC 9(4).
+           05 WS-RUN-MONTH       PIC 9(2).
+           05 WS-RUN-DAY         PIC 9(2).
+           05 WS-RUN-HOUR        PIC 9(2).
+           05 WS-RUN-MINUTE      PIC 9(2).
+           05 WS-RUN-SECOND      PIC 9(2).
+
+       01 RUN-HEADER-LINE.
+           05 FILLER             PIC X(10) VALUE 'RUN DATE: '.
+           05 RH-MONTH           PIC 9(2).
+           05 FILLER             PIC X VALUE '/'.
+           05 RH-DAY             PIC 9(2).
+           05 FILLER             PIC X VALUE '/'.
+           05 RH-YEAR            PIC 9(4).
+           05 FILLER             PIC X(5) VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE 'RUN TIME: '.
+           05 RH-HOUR            PIC 9(2).
+           05 FILLER             PIC X VALUE ':'.
+           05 RH-MINUTE          PIC 9(2).
+           05 FILLER             PIC X VALUE ':'.
+           05 RH-SECOND          PIC 9(2).
