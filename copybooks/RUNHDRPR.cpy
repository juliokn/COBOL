@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------
+      *copybook com o parágrafo que monta o cabeçalho RUN DATE/RUN
+      *TIME a partir de FUNCTION CURRENT-DATE; o programa que faz
+      *COPY deste membro precisa ter feito COPY RUNHEADER antes, na
+      *WORKING-STORAGE SECTION
+      *-----------------------------------------------------------
+       STAMP-RUN-HEADER.
+           MOVE FUNCTION CURRENT-DATE (1:4)  TO WS-RUN-YEAR.
+           MOVE FUNCTION CURRENT-DATE (5:2)  TO WS-RUN-MONTH.
+           MOVE FUNCTION CURRENT-DATE (7:2)  TO WS-RUN-DAY.
+           MOVE FUNCTION CURRENT-DATE (9:2)  TO WS-RUN-HOUR.
+           MOVE FUNCTION CURRENT-DATE (11:2) TO WS-RUN-MINUTE.
+           MOVE FUNCTION CURRENT-DATE (13:2) TO WS-RUN-SECOND.
+           MOVE WS-RUN-MONTH  TO RH-MONTH.
+           MOVE WS-RUN-DAY    TO RH-DAY.
+           MOVE WS-RUN-YEAR   TO RH-YEAR.
+           MOVE WS-RUN-HOUR   TO RH-HOUR.
+           MOVE WS-RUN-MINUTE TO RH-MINUTE.
+           MOVE WS-RUN-SECOND TO RH-SECOND.
