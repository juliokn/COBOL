@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------
+      *copybook com o layout do record de ACCT-REC (dataset ACCTREC)
+      *qualquer programa que leia o ACCTREC deve COPY este layout,
+      *em vez de redigitar os campos, para não ficar fora de sincronia
+      *-----------------------------------------------------------
+       01 ACCT-FIELDS.
+           05 ACCT-NO           PIC X(8) .
+           05 ACCT-LIMIT        PIC S9(7)V99 COMP-3 .
+           05 ACCT-BALANCE      PIC S9(7)V99 COMP-3 .
+           05 LAST-NAME         PIC X(20) .
+           05 FIRST-NAME        PIC X(15) .
+           05 STREET-ADDR       PIC X(25) .
+           05 CITY-COUNTY       PIC X(20) .
+           05 USA-STATE         PIC X(15) .
+      *moeda em que ACCT-LIMIT/ACCT-BALANCE estao expressos (USD, EUR,
+      *GBP); tirado do antigo RESERVED PIC X(7), que sobra com 4 bytes
+           05 ACCT-CURRENCY-CODE PIC X(3) .
+           05 RESERVED          PIC X(4) .
+           05 COMMENTS          PIC X(50) .
