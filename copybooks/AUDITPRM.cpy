@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------
+      *copybook com a área de parâmetros trocada com o subprograma
+      *AUDITLOG (CALL 'AUDITLOG' USING AUDIT-PARMS); o programa
+      *chamador faz COPY na WORKING-STORAGE, o AUDITLOG faz COPY na
+      *LINKAGE SECTION, para os dois lados ficarem sempre sincronizados
+      *-----------------------------------------------------------
+       01 AUDIT-PARMS.
+           05 AUDIT-PGM-NAME      PIC X(8).
+           05 AUDIT-EVENT         PIC X(5).
+             88 AUDIT-EVENT-START       VALUE 'START'.
+             88 AUDIT-EVENT-END         VALUE 'END  '.
+           05 AUDIT-REC-COUNT     PIC 9(7).
+           05 AUDIT-RETURN-CODE   PIC 9(4).
