@@ -17,6 +17,22 @@
        77  WRK-RESTO     PIC 9(2) VALUE ZEROES.
        77  WRK-RESUL-ED  PIC ZZZ.
 
+      *campos da calculadora de desconto/preco final (preco x percentual)
+       77  WRK-PRECO          PIC 9(6)V99  VALUE ZEROES.
+       77  WRK-DESCONTO-CALC  PIC 9(3)V99  VALUE ZEROES.
+       77  WRK-VALOR-DESC-CAL PIC 9(8)V99  VALUE ZEROES.
+       77  WRK-PRECO-FINAL    PIC 9(8)V99  VALUE ZEROES.
+       77  WRK-PRECO-FINAL-ED PIC $$$,$$$,$$9.99.
+
+      *campos da calculadora de fatura (quantidade x preco unitario)
+       77  WRK-QTD            PIC 9(5)     VALUE ZEROES.
+       77  WRK-PRECO-UNIT     PIC 9(6)V99  VALUE ZEROES.
+       77  WRK-DESCONTO-PCT   PIC 9(3)V99  VALUE ZEROES.
+       77  WRK-TOTAL-LINHA    PIC 9(9)V99  VALUE ZEROES.
+       77  WRK-VALOR-DESCONTO PIC 9(9)V99  VALUE ZEROES.
+       77  WRK-TOTAL-FATURA   PIC 9(9)V99  VALUE ZEROES.
+       77  WRK-TOTAL-FAT-ED   PIC $$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
 
          DISPLAY 'PRIMEIRO NUMERO: '.
@@ -37,6 +53,7 @@
       *  Sem o sinal, o subtract gera a diferen�a
          DISPLAY 'DIFERENCA: 'WRK-RESUL-ED.
 
+         PERFORM GARANTE-NUM2-VALIDO.
          DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
          REMAINDER WRK-RESTO.
          MOVE WRK-RESUL TO WRK-RESUL-ED.
@@ -51,4 +68,53 @@
          MOVE WRK-RESUL TO WRK-RESUL-ED.
          DISPLAY 'MEDIA: ' WRK-RESUL-ED.
 
+      *desconto simples sobre um preco, com prompts e campos proprios
+      *(nao mais WRK-NUM1/WRK-NUM2, que sao da demonstracao acima e
+      *limitariam o preco a 99) - mesmo estilo de PIC com decimais
+      *usado pela FATURA a seguir
+         DISPLAY '======================'.
+         DISPLAY 'DESCONTO: PRECO X PERCENTUAL'.
+         DISPLAY 'PRECO (EX: 300.00): '.
+         ACCEPT WRK-PRECO FROM CONSOLE.
+         DISPLAY 'DESCONTO EM % (EX: 10.00): '.
+         ACCEPT WRK-DESCONTO-CALC FROM CONSOLE.
+
+         COMPUTE WRK-VALOR-DESC-CAL = WRK-PRECO * WRK-DESCONTO-CALC / 100.
+         MOVE WRK-VALOR-DESC-CAL TO WRK-PRECO-FINAL-ED.
+         DISPLAY 'VALOR DO DESCONTO: ' WRK-PRECO-FINAL-ED.
+
+         COMPUTE WRK-PRECO-FINAL = WRK-PRECO - WRK-VALOR-DESC-CAL.
+         MOVE WRK-PRECO-FINAL TO WRK-PRECO-FINAL-ED.
+         DISPLAY 'PRECO FINAL: ' WRK-PRECO-FINAL-ED.
+
+      *fatura: quantidade x preco unitario, com desconto opcional -
+      *a mesma multiplicacao que se faz na mao ao checar nota de
+      *fornecedor
+         DISPLAY '======================'.
+         DISPLAY 'FATURA: QUANTIDADE X PRECO UNITARIO'.
+         DISPLAY 'QUANTIDADE: '.
+         ACCEPT WRK-QTD FROM CONSOLE.
+         DISPLAY 'PRECO UNITARIO (EX: 300.00): '.
+         ACCEPT WRK-PRECO-UNIT FROM CONSOLE.
+         DISPLAY 'DESCONTO EM % (EX: 10.00, ENTER = 0): '.
+         ACCEPT WRK-DESCONTO-PCT FROM CONSOLE.
+
+         COMPUTE WRK-TOTAL-LINHA = WRK-QTD * WRK-PRECO-UNIT.
+         COMPUTE WRK-VALOR-DESCONTO =
+            WRK-TOTAL-LINHA * WRK-DESCONTO-PCT / 100.
+         COMPUTE WRK-TOTAL-FATURA =
+            WRK-TOTAL-LINHA - WRK-VALOR-DESCONTO.
+         MOVE WRK-TOTAL-FATURA TO WRK-TOTAL-FAT-ED.
+         DISPLAY 'TOTAL DA FATURA: ' WRK-TOTAL-FAT-ED.
+
          STOP RUN.
+
+      *garante que o segundo numero nao seja zero antes da divisao,
+      *reperguntando ao usuario enquanto ele mandar zero
+       GARANTE-NUM2-VALIDO.
+         IF WRK-NUM2 = ZERO
+            DISPLAY 'NAO E POSSIVEL DIVIDIR POR ZERO...'
+            DISPLAY 'SEGUNDO NUMERO: '
+            ACCEPT WRK-NUM2 FROM CONSOLE
+            PERFORM GARANTE-NUM2-VALIDO
+         END-IF.
