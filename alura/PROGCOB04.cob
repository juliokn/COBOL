@@ -20,6 +20,14 @@
          77 WRK-SALARIO    PIC 9(06)V99 VALUE ZEROES.
          77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROES.
 
+      *desconto de INSS (aliquota unica simplificada) sobre o salario
+      *bruto, para chegar ao salario liquido
+         77 WRK-INSS-ALIQ     PIC 9V999 VALUE 0,110.
+         77 WRK-INSS-DESC     PIC 9(06)V99 VALUE ZEROES.
+         77 WRK-INSS-DESC-ED  PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+         77 WRK-SALARIO-LIQ   PIC 9(06)V99 VALUE ZEROES.
+         77 WRK-SALARIO-LIQ-ED PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+
        PROCEDURE DIVISION.
            DISPLAY 'NOME: '.
            ACCEPT WRK-NOME       FROM CONSOLE.
@@ -27,8 +35,15 @@
            ACCEPT WRK-SALARIO    FROM CONSOLE.
            MOVE WRK-SALARIO TO WRK-SALARIO-ED.
 
+           COMPUTE WRK-INSS-DESC = WRK-SALARIO * WRK-INSS-ALIQ.
+           MOVE WRK-INSS-DESC TO WRK-INSS-DESC-ED.
+           COMPUTE WRK-SALARIO-LIQ = WRK-SALARIO - WRK-INSS-DESC.
+           MOVE WRK-SALARIO-LIQ TO WRK-SALARIO-LIQ-ED.
+
       ************ MOSTRA DADOS ************
 
            DISPLAY 'NOME: ' WRK-NOME.
-           DISPLAY 'SALARIO: ' WRK-SALARIO-ED.
+           DISPLAY 'SALARIO BRUTO: ' WRK-SALARIO-ED.
+           DISPLAY 'DESCONTO INSS (11%): ' WRK-INSS-DESC-ED.
+           DISPLAY 'SALARIO LIQUIDO: ' WRK-SALARIO-LIQ-ED.
            STOP RUN.
