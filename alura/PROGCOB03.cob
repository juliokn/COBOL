@@ -26,15 +26,45 @@
          02 FILLER   PIC X VALUE '/'.
          02 DSP-ANO  PIC 9(4).
 
+       01 WS-MODO          PIC 9 VALUE 1.
+         88 MODO-HOJE           VALUE 1.
+         88 MODO-DIFERENCA      VALUE 2.
+       01 WRK-DATA-INICIAL PIC 9(8).
+       01 WRK-DATA-FINAL   PIC 9(8).
+       01 WS-DIAS-DIFERENCA  PIC S9(9).
+       01 WS-ANOS-DIFERENCA  PIC S9(5)V99.
+
 
        PROCEDURE DIVISION.
+            DISPLAY 'MODO: 1-DATA DE HOJE  2-DIFERENCA ENTRE DATAS'.
+            ACCEPT WS-MODO.
+            IF MODO-DIFERENCA
+               PERFORM CALCULA-DIFERENCA
+            ELSE
+               PERFORM MOSTRA-DATA-HOJE
+            END-IF.
+            STOP RUN.
+
+       MOSTRA-DATA-HOJE.
             ACCEPT WRK-DATA FROM DATE YYYYMMDD.
             MOVE WRK-ANO TO DSP-ANO.
             MOVE WRK-MES TO DSP-MES.
             MOVE WRK-DIA TO DSP-DIA.
-
             DISPLAY DSP-DATA.
-            STOP RUN.
+
+       CALCULA-DIFERENCA.
+      *----calcula dias/anos decorridos entre duas datas (ex.: idade ou
+      *----tempo de contrato), a partir da data inicial e final digitadas
+            DISPLAY 'DATA INICIAL (AAAAMMDD): '.
+            ACCEPT WRK-DATA-INICIAL.
+            DISPLAY 'DATA FINAL (AAAAMMDD): '.
+            ACCEPT WRK-DATA-FINAL.
+            COMPUTE WS-DIAS-DIFERENCA =
+               FUNCTION INTEGER-OF-DATE (WRK-DATA-FINAL)
+               - FUNCTION INTEGER-OF-DATE (WRK-DATA-INICIAL).
+            COMPUTE WS-ANOS-DIFERENCA = WS-DIAS-DIFERENCA / 365.25.
+            DISPLAY 'DIAS DECORRIDOS: ' WS-DIAS-DIFERENCA.
+            DISPLAY 'ANOS DECORRIDOS: ' WS-ANOS-DIFERENCA.
 
       ******************************************************
       * É preciso especificar que é para puxar DATE YYYYMMDD.
