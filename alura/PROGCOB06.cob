@@ -16,6 +16,13 @@
        77  WRK-RESUL     PIC S9(3) VALUE ZEROES.
        77  WRK-RESUL-ED  PIC -ZZ9.
 
+      *saldo corrente: aceita uma sequencia de lancamentos (negativo =
+      *debito, positivo = credito) e mantem/exibe o saldo acumulado,
+      *encerrando quando o operador informar 0
+       77  WRK-LANCAMENTO   PIC S9(6)V99 VALUE ZEROES.
+       77  WRK-SALDO        PIC S9(8)V99 VALUE ZEROES.
+       77  WRK-SALDO-ED     PIC --,---,--9.99 VALUE ZEROES.
+
        PROCEDURE DIVISION.
 
          DISPLAY 'PRIMEIRO NUMERO: '.
@@ -31,4 +38,22 @@
          MOVE WRK-RESUL TO WRK-RESUL-ED.
          DISPLAY WRK-NUM1 ' - ' WRK-NUM2 ' = 'WRK-RESUL-ED.
 
-         STOP RUN.
\ No newline at end of file
+         DISPLAY '======================'.
+         DISPLAY 'SALDO CORRENTE (LANCAMENTOS ATE 0 ENCERRAR)'.
+         PERFORM LE-LANCAMENTO.
+         PERFORM UNTIL WRK-LANCAMENTO = ZERO
+            PERFORM ACUMULA-LANCAMENTO
+            PERFORM LE-LANCAMENTO
+         END-PERFORM.
+         DISPLAY 'SALDO FINAL: ' WRK-SALDO-ED.
+
+         STOP RUN.
+
+       LE-LANCAMENTO.
+         DISPLAY 'LANCAMENTO (- = DEBITO, + = CREDITO, 0 = ENCERRAR): '.
+         ACCEPT WRK-LANCAMENTO FROM CONSOLE.
+
+       ACUMULA-LANCAMENTO.
+         ADD WRK-LANCAMENTO TO WRK-SALDO.
+         MOVE WRK-SALDO TO WRK-SALDO-ED.
+         DISPLAY 'SALDO ATUAL: ' WRK-SALDO-ED.
\ No newline at end of file
