@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOBVENDAS.
+       PROGRAM-ID. PROGCOBVENDAS IS INITIAL PROGRAM.
       ********************************************************
       * AREA DE COMENTÁRIOS
       * AUTOR: JULIO BITTENCOURT
@@ -8,27 +8,151 @@
       * tela com cifrão, pontos e casas decimais.
       * DATA: 24/10/2021.
       ********************************************************
+      *IS INITIAL PROGRAM reseta o estado do FD a cada CALL - o
+      *MainMenu pode chamar este programa mais de uma vez no mesmo
+      *run (mesmo motivo documentado em AUDITLOG)
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
          DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+      *SALES-REPORT e SALESRPT sao, respectivamente, o nome interno
+      *usado aqui no programa e o nome externo do dataset do
+      *relatorio impresso de vendas
+       FILE-CONTROL.
+           SELECT SALES-REPORT ASSIGN TO SALESRPT
+               FILE STATUS IS SALES-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-REPORT RECORDING MODE F.
+      *registro impresso com os mesmos totais exibidos no console, para
+      *ficar um comprovante durável do calculo alem da tela
+       01  SALES-REPORT-REC.
+           05 SR-STORE-NAME       PIC X(20).
+           05 SR-RUN-DATE         PIC X(43).
+           05 SR-QTD-VENDAS       PIC ZZZZ9.
+           05 SR-MEDIA            PIC $ZZZ.ZZ9,99.
+           05 SR-MENOR-VENDA      PIC $ZZZ.ZZ9,99.
+           05 SR-MAIOR-VENDA      PIC $ZZZ.ZZ9,99.
+           05 SR-COMISSAO         PIC $ZZ.ZZZ.ZZ9,99.
+           05 SR-TOTAL-C-IMPOSTO  PIC $ZZ.ZZZ.ZZ9,99.
+
        WORKING-STORAGE SECTION.
-       77  WRK-VENDA1    PIC 9(6)V99 VALUE ZEROES.
-       77  WRK-VENDA2    PIC 9(6)V99 VALUE ZEROES.
+       77  SALES-FILE-STATUS  PIC X(2) VALUE '00'.
+       77  WRK-ABEND-TEXT     PIC X(60) VALUE SPACES.
+       77  WRK-STORE-NAME     PIC X(20) VALUE SPACES.
+
+      *campos do cabeçalho RUN DATE / RUN TIME, compartilhados via copybook
+           COPY RUNHEADER.
+
+       77  WRK-VENDA     PIC 9(6)V99 VALUE ZEROES.
+       77  WRK-TOTAL     PIC 9(8)V99 VALUE ZEROES.
+       77  WRK-COUNT     PIC 9(5)    VALUE ZERO.
        77  WRK-MEDIA     PIC 9(6)V99 VALUE ZEROES.
        77 WRK-MEDIA-ED   PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+      *menor e maior venda da execução, para o relatório de vendas
+       77  WRK-VENDA-MIN    PIC 9(6)V99 VALUE ZEROES.
+       77  WRK-VENDA-MIN-ED PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+       77  WRK-VENDA-MAX    PIC 9(6)V99 VALUE ZEROES.
+       77  WRK-VENDA-MAX-ED PIC $ZZZ.ZZ9,99 VALUE ZEROES.
+      *taxa de comissao padrao da loja sobre o total vendido
+       77  WRK-COMIS-TAXA   PIC V99       VALUE 0,05.
+       77  WRK-COMISSAO     PIC 9(8)V99   VALUE ZEROES.
+       77  WRK-COMISSAO-ED  PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
+      *aliquota padrao de imposto aplicada sobre o total vendido
+       77  WRK-IMPOSTO-TAXA PIC V999      VALUE 0,085.
+       77  WRK-TOTAL-IMPOSTO PIC 9(8)V99  VALUE ZEROES.
+       77  WRK-TOTAL-C-IMPOSTO PIC 9(8)V99 VALUE ZEROES.
+       77  WRK-TOTAL-C-IMP-ED PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROES.
 
        PROCEDURE DIVISION.
-         DISPLAY 'VALOR DA PRIMEIRA VENDA: '.
-         ACCEPT WRK-VENDA1.
-         DISPLAY 'VALOR DA SEGUNDA VENDA: '.
-         ACCEPT WRK-VENDA2.
+         OPEN OUTPUT SALES-REPORT.
+         IF SALES-FILE-STATUS NOT = '00'
+            STRING 'OPEN SALES-REPORT FAILED, STATUS '
+               SALES-FILE-STATUS DELIMITED BY SIZE
+               INTO WRK-ABEND-TEXT
+            PERFORM ABEND-PROGCOBVENDAS
+         END-IF.
+         DISPLAY 'NOME DA LOJA: '.
+         ACCEPT WRK-STORE-NAME.
+         DISPLAY 'VALOR DE CADA VENDA (DIGITE 0 PARA ENCERRAR)'.
+         PERFORM LE-VENDA.
+         PERFORM UNTIL WRK-VENDA = ZERO
+            PERFORM ACUMULA-VENDA
+            PERFORM LE-VENDA
+         END-PERFORM.
+
+         IF WRK-COUNT > ZERO
+            COMPUTE WRK-MEDIA = WRK-TOTAL / WRK-COUNT
+            MOVE WRK-MEDIA TO WRK-MEDIA-ED
+            MOVE WRK-VENDA-MIN TO WRK-VENDA-MIN-ED
+            MOVE WRK-VENDA-MAX TO WRK-VENDA-MAX-ED
+            COMPUTE WRK-COMISSAO = WRK-TOTAL * WRK-COMIS-TAXA
+            MOVE WRK-COMISSAO TO WRK-COMISSAO-ED
+            COMPUTE WRK-TOTAL-IMPOSTO = WRK-TOTAL * WRK-IMPOSTO-TAXA
+            COMPUTE WRK-TOTAL-C-IMPOSTO = WRK-TOTAL + WRK-TOTAL-IMPOSTO
+            MOVE WRK-TOTAL-C-IMPOSTO TO WRK-TOTAL-C-IMP-ED
+            DISPLAY 'QUANTIDADE DE VENDAS: ' WRK-COUNT
+            DISPLAY 'MEDIA: ' WRK-MEDIA-ED
+            DISPLAY 'MENOR VENDA: ' WRK-VENDA-MIN-ED
+            DISPLAY 'MAIOR VENDA: ' WRK-VENDA-MAX-ED
+            DISPLAY 'COMISSAO: ' WRK-COMISSAO-ED
+            DISPLAY 'TOTAL COM IMPOSTO: ' WRK-TOTAL-C-IMP-ED
+            PERFORM GRAVA-RELATORIO
+         ELSE
+            DISPLAY 'NENHUMA VENDA INFORMADA.'
+         END-IF.
+
+         CLOSE SALES-REPORT.
+       GOBACK.
+
+      *parágrafo STAMP-RUN-HEADER, compartilhado via copybook
+         COPY RUNHDRPR.
+
+       LE-VENDA.
+         DISPLAY 'VALOR DA VENDA (0 = ENCERRAR): '.
+         ACCEPT WRK-VENDA.
+
+       ACUMULA-VENDA.
+         ADD WRK-VENDA TO WRK-TOTAL.
+         IF WRK-COUNT = ZERO
+            MOVE WRK-VENDA TO WRK-VENDA-MIN
+            MOVE WRK-VENDA TO WRK-VENDA-MAX
+         ELSE
+            IF WRK-VENDA < WRK-VENDA-MIN
+               MOVE WRK-VENDA TO WRK-VENDA-MIN
+            END-IF
+            IF WRK-VENDA > WRK-VENDA-MAX
+               MOVE WRK-VENDA TO WRK-VENDA-MAX
+            END-IF
+         END-IF.
+         ADD 1 TO WRK-COUNT.
 
-         COMPUTE WRK-MEDIA = (WRK-VENDA1 + WRK-VENDA2)/2.
-         MOVE WRK-MEDIA TO WRK-MEDIA-ED.
-         DISPLAY 'MEDIA: ' WRK-MEDIA-ED.
+       GRAVA-RELATORIO.
+      *grava no SALES-REPORT os mesmos totais exibidos no console, um
+      *comprovante durável do calculo alem da tela
+         PERFORM STAMP-RUN-HEADER.
+         MOVE WRK-STORE-NAME    TO SR-STORE-NAME.
+         MOVE RUN-HEADER-LINE   TO SR-RUN-DATE.
+         MOVE WRK-COUNT         TO SR-QTD-VENDAS.
+         MOVE WRK-MEDIA-ED      TO SR-MEDIA.
+         MOVE WRK-VENDA-MIN-ED  TO SR-MENOR-VENDA.
+         MOVE WRK-VENDA-MAX-ED  TO SR-MAIOR-VENDA.
+         MOVE WRK-COMISSAO-ED   TO SR-COMISSAO.
+         MOVE WRK-TOTAL-C-IMP-ED TO SR-TOTAL-C-IMPOSTO.
+         WRITE SALES-REPORT-REC.
+         IF SALES-FILE-STATUS NOT = '00'
+            STRING 'WRITE SALES-REPORT FAILED, STATUS '
+               SALES-FILE-STATUS DELIMITED BY SIZE
+               INTO WRK-ABEND-TEXT
+            PERFORM ABEND-PROGCOBVENDAS
+         END-IF.
 
-       STOP RUN.
+      *erro grave de I/O: mostra a mensagem e volta ao MainMenu em vez
+      *de encerrar a sessao toda
+       ABEND-PROGCOBVENDAS.
+         DISPLAY 'PROGCOBVENDAS ABEND: ' WRK-ABEND-TEXT.
+         GOBACK.
