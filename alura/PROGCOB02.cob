@@ -14,9 +14,23 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  WRK-NOME  PIC X(10) VALUE SPACES.
+       77  WS-NOME-VALIDO  PIC X VALUE 'N'.
+         88 NOME-VALIDO    VALUE 'S'.
 
        PROCEDURE DIVISION.
-            DISPLAY 'NOME: '.
-            ACCEPT WRK-NOME FROM CONSOLE.
+            PERFORM LE-NOME UNTIL NOME-VALIDO.
             DISPLAY 'HELLO, 'WRK-NOME(1:8)'!'.
             STOP RUN.
+
+      *rejeita nome em branco ou com caracteres que nao sejam letras
+      *(evita saudacao tipo "HELLO, !" ou com numero/simbolo)
+       LE-NOME.
+            DISPLAY 'NOME: '.
+            ACCEPT WRK-NOME FROM CONSOLE.
+            IF WRK-NOME = SPACES
+               DISPLAY 'NOME NAO PODE SER EM BRANCO. TENTE NOVAMENTE.'
+            ELSE IF WRK-NOME IS NOT ALPHABETIC
+               DISPLAY 'NOME DEVE CONTER SO LETRAS. TENTE NOVAMENTE.'
+            ELSE
+               MOVE 'S' TO WS-NOME-VALIDO
+            END-IF.
