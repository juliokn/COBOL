@@ -1,46 +1,156 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB08.
+       PROGRAM-ID. PROGCOB08 IS INITIAL PROGRAM.
       ********************************************************
       * AREA DE COMENTÁRIOS
       * AUTOR: JULIO BITTENCOURT
       * OBJETIVO: UTILIZACAO DO EVALUATE
       * DATA: 24/10/2021.
       ********************************************************
+      *IS INITIAL PROGRAM reseta o estado do FD a cada CALL - o
+      *MainMenu pode chamar este programa mais de uma vez no mesmo
+      *run (mesmo motivo documentado em AUDITLOG)
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
          DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+      *BOLETIM e CLASSOUT sao, respectivamente, o nome interno usado
+      *aqui no programa e o nome externo do dataset do boletim da turma
+       FILE-CONTROL.
+           SELECT BOLETIM ASSIGN TO CLASSOUT
+               FILE STATUS IS BOLETIM-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BOLETIM RECORDING MODE F.
+       01  BOLETIM-REC.
+           05 BOL-NOME-O      PIC X(20).
+           05 BOL-MEDIA-O     PIC ZZ9,99.
+           05 BOL-SITUACAO-O  PIC X(15).
+
        WORKING-STORAGE SECTION.
-       77  WRK-NOTA1   PIC 9(2)V99 VALUE ZEROES.
-       77  WRK-NOTA2   PIC 9(2)V99 VALUE ZEROES.
-       77  WRK-MEDIA   PIC 9(2)V99 VALUE ZEROES.
+       77  WRK-MEDIA        PIC 9(2)V99 VALUE ZEROES.
+       77  BOLETIM-FILE-STATUS  PIC X(2) VALUE '00'.
+       77  WRK-ABEND-TEXT       PIC X(60) VALUE SPACES.
+
+      *notas em quantidade variavel, cada uma com peso opcional, em
+      *vez de sempre exatamente duas notas com peso igual
+       77  WRK-NOTA         PIC 9(2)V99 VALUE ZEROES.
+       77  WRK-PESO         PIC 9(2)V99 VALUE ZEROES.
+       77  WRK-QTD-NOTAS    PIC 9(2)    VALUE ZERO.
+       77  WRK-SOMA-NOTAS   PIC 9(5)V99 VALUE ZEROES.
+       77  WRK-SOMA-PESOS   PIC 9(3)V99 VALUE ZEROES.
+
+      *turma em quantidade variavel de alunos, cada um com seu proprio
+      *conjunto de notas - o boletim da turma e gravado em BOLETIM
+       77  WRK-NOME-ALUNO   PIC X(20)   VALUE SPACES.
+       77  WRK-SITUACAO     PIC X(15)   VALUE SPACES.
+       77  WRK-ALUNO-COUNT  PIC 9(7)    VALUE ZERO.
+
+      *área de parâmetros trocada com o subprograma AUDITLOG
+       COPY AUDITPRM.
 
        PROCEDURE DIVISION.
-       DISPLAY 'CALCULO DE MEDIA'.
-       DISPLAY 'PRIMEIRA NOTA: '.
-       ACCEPT WRK-NOTA1.
-       DISPLAY 'SEGUNDA NOTA: '.
-       ACCEPT WRK-NOTA2.
-
-       COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-       DISPLAY '==================================='.
-       DISPLAY 'MEDIA: 'WRK-MEDIA.
-
-       EVALUATE WRK-MEDIA
-         WHEN 6 THRU 10
-           DISPLAY 'APROVADO'
-         WHEN 3 THRU 5,99
-           DISPLAY 'EM RECUPERACAO'
-         WHEN OTHER
-           DISPLAY 'REPROVADO'
-         END-EVALUATE.
+       MOVE 'PROGCOB8' TO AUDIT-PGM-NAME.
+       MOVE 'START'    TO AUDIT-EVENT.
+       MOVE ZERO       TO AUDIT-REC-COUNT.
+       MOVE ZERO       TO AUDIT-RETURN-CODE.
+       CALL 'AUDITLOG' USING AUDIT-PARMS.
+       OPEN OUTPUT BOLETIM.
+       IF BOLETIM-FILE-STATUS NOT = '00'
+          STRING 'OPEN BOLETIM FAILED, STATUS '
+             BOLETIM-FILE-STATUS DELIMITED BY SIZE
+             INTO WRK-ABEND-TEXT
+          PERFORM ABEND-PROGCOB08
+       END-IF.
+       DISPLAY 'BOLETIM DE TURMA - MEDIA PONDERADA POR ALUNO'.
+       DISPLAY 'DIGITE O NOME DO ALUNO (EM BRANCO ENCERRA A TURMA)'.
+       PERFORM LE-ALUNO.
+       PERFORM UNTIL WRK-NOME-ALUNO = SPACES
+          PERFORM AVALIA-ALUNO
+          PERFORM LE-ALUNO
+       END-PERFORM.
+       CLOSE BOLETIM.
+       MOVE 'PROGCOB8'       TO AUDIT-PGM-NAME.
+       MOVE 'END  '          TO AUDIT-EVENT.
+       MOVE WRK-ALUNO-COUNT  TO AUDIT-REC-COUNT.
+       MOVE ZERO             TO AUDIT-RETURN-CODE.
+       CALL 'AUDITLOG' USING AUDIT-PARMS.
 
       **************************************************
       * OUTRA FORMA SERIA FAZER "WHEN >6" "WHEN <3"
       * O THRU/THROUGH É INCLUSIVO DOS DOIS ITENS
       **************************************************
 
-       STOP RUN.
+       GOBACK.
+
+       LE-ALUNO.
+         DISPLAY 'NOME DO ALUNO: '.
+         ACCEPT WRK-NOME-ALUNO FROM CONSOLE.
+
+       AVALIA-ALUNO.
+         MOVE ZERO TO WRK-QTD-NOTAS WRK-SOMA-NOTAS WRK-SOMA-PESOS.
+         DISPLAY 'NOTAS DE ' WRK-NOME-ALUNO ' (NOTA 0 ENCERRA O ALUNO)'.
+         PERFORM LE-NOTA.
+         PERFORM UNTIL WRK-NOTA = ZERO
+            PERFORM ACUMULA-NOTA
+            PERFORM LE-NOTA
+         END-PERFORM.
+
+         IF WRK-SOMA-PESOS > ZERO
+            COMPUTE WRK-MEDIA = WRK-SOMA-NOTAS / WRK-SOMA-PESOS
+            DISPLAY '==================================='
+            DISPLAY 'QUANTIDADE DE NOTAS: ' WRK-QTD-NOTAS
+            DISPLAY 'MEDIA PONDERADA: 'WRK-MEDIA
+
+            EVALUATE WRK-MEDIA
+              WHEN 6 THRU 10
+                MOVE 'APROVADO' TO WRK-SITUACAO
+              WHEN 3 THRU 5,99
+                MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+              WHEN OTHER
+                MOVE 'REPROVADO' TO WRK-SITUACAO
+            END-EVALUATE
+            DISPLAY WRK-SITUACAO
+            PERFORM GRAVA-BOLETIM
+         ELSE
+            DISPLAY 'NENHUMA NOTA INFORMADA PARA ESTE ALUNO.'
+         END-IF.
+
+       GRAVA-BOLETIM.
+         MOVE WRK-NOME-ALUNO TO BOL-NOME-O.
+         MOVE WRK-MEDIA TO BOL-MEDIA-O.
+         MOVE WRK-SITUACAO TO BOL-SITUACAO-O.
+         WRITE BOLETIM-REC.
+         IF BOLETIM-FILE-STATUS NOT = '00'
+            STRING 'WRITE BOLETIM FAILED, STATUS '
+               BOLETIM-FILE-STATUS DELIMITED BY SIZE
+               INTO WRK-ABEND-TEXT
+            PERFORM ABEND-PROGCOB08
+         END-IF.
+         ADD 1 TO WRK-ALUNO-COUNT.
+
+       LE-NOTA.
+         DISPLAY 'NOTA (0 = ENCERRAR): '.
+         ACCEPT WRK-NOTA.
+         IF WRK-NOTA NOT = ZERO
+            DISPLAY 'PESO DESTA NOTA (ENTER = 1): '
+            ACCEPT WRK-PESO
+            IF WRK-PESO = ZERO
+               MOVE 1 TO WRK-PESO
+            END-IF
+         END-IF.
+
+       ACUMULA-NOTA.
+         COMPUTE WRK-SOMA-NOTAS = WRK-SOMA-NOTAS +
+            (WRK-NOTA * WRK-PESO).
+         ADD WRK-PESO TO WRK-SOMA-PESOS.
+         ADD 1 TO WRK-QTD-NOTAS.
+
+      *erro grave de I/O: mostra a mensagem e volta ao MainMenu em vez
+      *de encerrar a sessao toda
+       ABEND-PROGCOB08.
+         DISPLAY 'PROGCOB08 ABEND: ' WRK-ABEND-TEXT.
+         GOBACK.
