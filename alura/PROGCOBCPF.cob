@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOBCPF.
+       PROGRAM-ID. PROGCOBCPF IS INITIAL PROGRAM.
       ***************************************************
       * AREA DE COMENTÁRIOS
       * AUTOR: JULIO BITTENCOURT
@@ -7,6 +7,9 @@
       * POSSIBILIDADE 1: CRIAÇÃO DE VARIÁVEL MÁSCARA ESTRUTURADA
       * ACEITA CPF COM ZEROS À ESQUERDA
       * DATA: 24/10/2021
+      * IS INITIAL PROGRAM reseta o estado (WORKING-STORAGE) a cada
+      * CALL - o MainMenu pode chamar este programa mais de uma vez
+      * no mesmo run (mesmo motivo documentado em AUDITLOG)
       ***************************************************
        ENVIRONMENT DIVISION.
 
@@ -18,6 +21,11 @@
          02 WRK-CPF-3   PIC 9(3) VALUE ZEROS.
          02 WRK-CPF-4   PIC 9(2) VALUE ZEROS.
 
+      *mesmos 11 digitos do CPF vistos como tabela, para o calculo do
+      *digito verificador (modulo 11)
+       01 WRK-CPF-TAB REDEFINES WRK-CPF.
+         02 WRK-CPF-DIG    PIC 9 OCCURS 11 TIMES.
+
        01 WRK-CPF-ED.
          02 WRK-CPF-ED-1   PIC 9(3).
          02 FILLER         PIC X VALUE '.'.
@@ -27,7 +35,134 @@
          02 FILLER         PIC X VALUE '-'.
          02 WRK-CPF-ED-4   PIC 9(2).
 
+      *pesos do calculo do 1o e 2o digito verificador do CPF (mod 11)
+       01 WRK-CPF-PESO1-LIT.
+         02 FILLER  PIC 9(2) VALUE 10.
+         02 FILLER  PIC 9(2) VALUE 09.
+         02 FILLER  PIC 9(2) VALUE 08.
+         02 FILLER  PIC 9(2) VALUE 07.
+         02 FILLER  PIC 9(2) VALUE 06.
+         02 FILLER  PIC 9(2) VALUE 05.
+         02 FILLER  PIC 9(2) VALUE 04.
+         02 FILLER  PIC 9(2) VALUE 03.
+         02 FILLER  PIC 9(2) VALUE 02.
+       01 WRK-CPF-PESO1 REDEFINES WRK-CPF-PESO1-LIT.
+         02 WRK-CPF-PESO1-N  PIC 9(2) OCCURS 9 TIMES.
+
+       01 WRK-CPF-PESO2-LIT.
+         02 FILLER  PIC 9(2) VALUE 11.
+         02 FILLER  PIC 9(2) VALUE 10.
+         02 FILLER  PIC 9(2) VALUE 09.
+         02 FILLER  PIC 9(2) VALUE 08.
+         02 FILLER  PIC 9(2) VALUE 07.
+         02 FILLER  PIC 9(2) VALUE 06.
+         02 FILLER  PIC 9(2) VALUE 05.
+         02 FILLER  PIC 9(2) VALUE 04.
+         02 FILLER  PIC 9(2) VALUE 03.
+         02 FILLER  PIC 9(2) VALUE 02.
+       01 WRK-CPF-PESO2 REDEFINES WRK-CPF-PESO2-LIT.
+         02 WRK-CPF-PESO2-N  PIC 9(2) OCCURS 10 TIMES.
+
+      *mesma ideia do CPF, so que para o CNPJ (14 digitos: 12 base + 2
+      *verificadores)
+       01 WRK-CNPJ.
+         02 WRK-CNPJ-1   PIC 9(2) VALUE ZEROS.
+         02 WRK-CNPJ-2   PIC 9(3) VALUE ZEROS.
+         02 WRK-CNPJ-3   PIC 9(3) VALUE ZEROS.
+         02 WRK-CNPJ-4   PIC 9(4) VALUE ZEROS.
+         02 WRK-CNPJ-5   PIC 9(2) VALUE ZEROS.
+
+       01 WRK-CNPJ-TAB REDEFINES WRK-CNPJ.
+         02 WRK-CNPJ-DIG   PIC 9 OCCURS 14 TIMES.
+
+       01 WRK-CNPJ-ED.
+         02 WRK-CNPJ-ED-1   PIC 9(2).
+         02 FILLER          PIC X VALUE '.'.
+         02 WRK-CNPJ-ED-2   PIC 9(3).
+         02 FILLER          PIC X VALUE '.'.
+         02 WRK-CNPJ-ED-3   PIC 9(3).
+         02 FILLER          PIC X VALUE '/'.
+         02 WRK-CNPJ-ED-4   PIC 9(4).
+         02 FILLER          PIC X VALUE '-'.
+         02 WRK-CNPJ-ED-5   PIC 9(2).
+
+      *pesos do calculo do 1o e 2o digito verificador do CNPJ (mod 11)
+       01 WRK-CNPJ-PESO1-LIT.
+         02 FILLER  PIC 9(2) VALUE 05.
+         02 FILLER  PIC 9(2) VALUE 04.
+         02 FILLER  PIC 9(2) VALUE 03.
+         02 FILLER  PIC 9(2) VALUE 02.
+         02 FILLER  PIC 9(2) VALUE 09.
+         02 FILLER  PIC 9(2) VALUE 08.
+         02 FILLER  PIC 9(2) VALUE 07.
+         02 FILLER  PIC 9(2) VALUE 06.
+         02 FILLER  PIC 9(2) VALUE 05.
+         02 FILLER  PIC 9(2) VALUE 04.
+         02 FILLER  PIC 9(2) VALUE 03.
+         02 FILLER  PIC 9(2) VALUE 02.
+       01 WRK-CNPJ-PESO1 REDEFINES WRK-CNPJ-PESO1-LIT.
+         02 WRK-CNPJ-PESO1-N  PIC 9(2) OCCURS 12 TIMES.
+
+       01 WRK-CNPJ-PESO2-LIT.
+         02 FILLER  PIC 9(2) VALUE 06.
+         02 FILLER  PIC 9(2) VALUE 05.
+         02 FILLER  PIC 9(2) VALUE 04.
+         02 FILLER  PIC 9(2) VALUE 03.
+         02 FILLER  PIC 9(2) VALUE 02.
+         02 FILLER  PIC 9(2) VALUE 09.
+         02 FILLER  PIC 9(2) VALUE 08.
+         02 FILLER  PIC 9(2) VALUE 07.
+         02 FILLER  PIC 9(2) VALUE 06.
+         02 FILLER  PIC 9(2) VALUE 05.
+         02 FILLER  PIC 9(2) VALUE 04.
+         02 FILLER  PIC 9(2) VALUE 03.
+         02 FILLER  PIC 9(2) VALUE 02.
+       01 WRK-CNPJ-PESO2 REDEFINES WRK-CNPJ-PESO2-LIT.
+         02 WRK-CNPJ-PESO2-N  PIC 9(2) OCCURS 13 TIMES.
+
+       77  WRK-I            PIC 9(2) VALUE ZERO.
+       77  WRK-SOMA1        PIC 9(4) VALUE ZERO.
+       77  WRK-SOMA2        PIC 9(4) VALUE ZERO.
+       77  WRK-RESTO        PIC 9(2) VALUE ZERO.
+       77  WRK-DV1-CALC     PIC 9    VALUE ZERO.
+       77  WRK-DV2-CALC     PIC 9    VALUE ZERO.
+       77  WRK-DOC-VALIDO   PIC X    VALUE 'N'.
+         88 DOC-VALIDO      VALUE 'S'.
+
+       77  WRK-DOC-TIPO     PIC 9    VALUE 1.
+         88 DOC-CPF         VALUE 1.
+         88 DOC-CNPJ        VALUE 2.
+
+      *confirmação do CPF digitado, antes de validar o digito
+      *verificador ou seguir adiante com o valor
+       77  WRK-CPF-CONFIRMA PIC X    VALUE 'N'.
+         88 CPF-CONFIRMADO  VALUE 'S' 's'.
+
        PROCEDURE DIVISION.
+         DISPLAY 'TIPO DE DOCUMENTO: 1-CPF  2-CNPJ'.
+         ACCEPT WRK-DOC-TIPO FROM CONSOLE.
+
+         IF DOC-CNPJ
+            PERFORM PROCESSA-CNPJ
+         ELSE
+            PERFORM PROCESSA-CPF
+         END-IF.
+
+       GOBACK.
+
+       PROCESSA-CPF.
+         PERFORM ACEITA-CPF.
+
+         PERFORM VALIDA-CPF.
+         IF DOC-VALIDO
+            DISPLAY 'CPF VALIDO.'
+         ELSE
+            DISPLAY 'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE.'
+         END-IF.
+
+      *mostra o CPF formatado de volta para o usuário confirmar antes
+      *de seguir adiante com ele; se não confirmar, repergunta
+       ACEITA-CPF.
          DISPLAY 'CPF: '
          ACCEPT WRK-CPF FROM CONSOLE.
 
@@ -36,5 +171,98 @@
          MOVE WRK-CPF-3 TO WRK-CPF-ED-3.
          MOVE WRK-CPF-4 TO WRK-CPF-ED-4.
 
-         DISPLAY WRK-CPF-ED.
-       STOP RUN.
+         DISPLAY 'VOCE DIGITOU CPF ' WRK-CPF-ED ', CONFIRMA? (S/N)'.
+         ACCEPT WRK-CPF-CONFIRMA FROM CONSOLE.
+         IF NOT CPF-CONFIRMADO
+            PERFORM ACEITA-CPF
+         END-IF.
+
+       PROCESSA-CNPJ.
+         DISPLAY 'CNPJ: '
+         ACCEPT WRK-CNPJ FROM CONSOLE.
+
+         MOVE WRK-CNPJ-1 TO WRK-CNPJ-ED-1.
+         MOVE WRK-CNPJ-2 TO WRK-CNPJ-ED-2.
+         MOVE WRK-CNPJ-3 TO WRK-CNPJ-ED-3.
+         MOVE WRK-CNPJ-4 TO WRK-CNPJ-ED-4.
+         MOVE WRK-CNPJ-5 TO WRK-CNPJ-ED-5.
+
+         DISPLAY WRK-CNPJ-ED.
+
+         PERFORM VALIDA-CNPJ.
+         IF DOC-VALIDO
+            DISPLAY 'CNPJ VALIDO.'
+         ELSE
+            DISPLAY 'CNPJ INVALIDO - DIGITO VERIFICADOR NAO CONFERE.'
+         END-IF.
+
+      *calcula os dois digitos verificadores do CPF (modulo 11 sobre
+      *os 9 digitos base) e confere com os digitos informados
+       VALIDA-CPF.
+         MOVE ZERO TO WRK-SOMA1 WRK-SOMA2.
+         PERFORM SOMA-CPF-DIG VARYING WRK-I FROM 1 BY 1 UNTIL WRK-I > 9.
+
+         COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA1, 11).
+         IF WRK-RESTO < 2
+            MOVE 0 TO WRK-DV1-CALC
+         ELSE
+            COMPUTE WRK-DV1-CALC = 11 - WRK-RESTO
+         END-IF.
+
+         COMPUTE WRK-SOMA2 = WRK-SOMA2 +
+            WRK-DV1-CALC * WRK-CPF-PESO2-N (10).
+         COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA2, 11).
+         IF WRK-RESTO < 2
+            MOVE 0 TO WRK-DV2-CALC
+         ELSE
+            COMPUTE WRK-DV2-CALC = 11 - WRK-RESTO
+         END-IF.
+
+         IF WRK-CPF-DIG (10) = WRK-DV1-CALC
+            AND WRK-CPF-DIG (11) = WRK-DV2-CALC
+            MOVE 'S' TO WRK-DOC-VALIDO
+         ELSE
+            MOVE 'N' TO WRK-DOC-VALIDO
+         END-IF.
+
+       SOMA-CPF-DIG.
+         COMPUTE WRK-SOMA1 = WRK-SOMA1 +
+            WRK-CPF-DIG (WRK-I) * WRK-CPF-PESO1-N (WRK-I).
+         COMPUTE WRK-SOMA2 = WRK-SOMA2 +
+            WRK-CPF-DIG (WRK-I) * WRK-CPF-PESO2-N (WRK-I).
+
+      *calcula os dois digitos verificadores do CNPJ (modulo 11 sobre
+      *os 12 digitos base) e confere com os digitos informados
+       VALIDA-CNPJ.
+         MOVE ZERO TO WRK-SOMA1 WRK-SOMA2.
+         PERFORM SOMA-CNPJ-DIG VARYING WRK-I FROM 1 BY 1
+            UNTIL WRK-I > 12.
+
+         COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA1, 11).
+         IF WRK-RESTO < 2
+            MOVE 0 TO WRK-DV1-CALC
+         ELSE
+            COMPUTE WRK-DV1-CALC = 11 - WRK-RESTO
+         END-IF.
+
+         COMPUTE WRK-SOMA2 = WRK-SOMA2 +
+            WRK-DV1-CALC * WRK-CNPJ-PESO2-N (13).
+         COMPUTE WRK-RESTO = FUNCTION MOD(WRK-SOMA2, 11).
+         IF WRK-RESTO < 2
+            MOVE 0 TO WRK-DV2-CALC
+         ELSE
+            COMPUTE WRK-DV2-CALC = 11 - WRK-RESTO
+         END-IF.
+
+         IF WRK-CNPJ-DIG (13) = WRK-DV1-CALC
+            AND WRK-CNPJ-DIG (14) = WRK-DV2-CALC
+            MOVE 'S' TO WRK-DOC-VALIDO
+         ELSE
+            MOVE 'N' TO WRK-DOC-VALIDO
+         END-IF.
+
+       SOMA-CNPJ-DIG.
+         COMPUTE WRK-SOMA1 = WRK-SOMA1 +
+            WRK-CNPJ-DIG (WRK-I) * WRK-CNPJ-PESO1-N (WRK-I).
+         COMPUTE WRK-SOMA2 = WRK-SOMA2 +
+            WRK-CNPJ-DIG (WRK-I) * WRK-CNPJ-PESO2-N (WRK-I).
