@@ -11,9 +11,22 @@
        INPUT-OUTPUT SECTION. 
       *onde PRINT-LINE e ACCT-REC são os nomes internos usados aqui no programa
       *e PRTLINE e ACCTREC são os nomes externos dos datasets      
-       FILE-CONTROL. 
-           SELECT PRINT-LINE ASSIGN TO PRTLINE .
-           SELECT ACCT-REC  ASSIGN TO ACCTREC .
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE
+               FILE STATUS IS PRT-FILE-STATUS .
+           SELECT ACCT-REC  ASSIGN TO ACCTREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS ACCT-FILE-STATUS .
+           SELECT DELINQ-LINE ASSIGN TO DELQLINE
+               FILE STATUS IS DELQ-FILE-STATUS .
+           SELECT CSV-LINE ASSIGN TO CSVLINE
+               FILE STATUS IS CSV-FILE-STATUS .
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               FILE STATUS IS CKPT-FILE-STATUS .
+           SELECT DUP-LINE ASSIGN TO DUPLINE
+               FILE STATUS IS DUP-FILE-STATUS .
 
       *-----------------------
        DATA DIVISION. 
@@ -23,66 +36,456 @@
       *esses são os campos que serão impressos no novo arquivo
        01  PRINT-REC .
            05 ACCT-NO-O         PIC X(8) .
-           05 ACCT-LIMIT-O      PIC $$,$$$,$$9.99 .
-           05 ACCT-BALANCE-O    PIC $$,$$$,$$9.99 .
+      *formatados com o símbolo da moeda da própria conta (ACCT-
+      *CURRENCY-CODE), em vez de um $ fixo - ver SELECT-CURRENCY-SYMBOL
+           05 ACCT-LIMIT-O      PIC X(14) .
+           05 ACCT-BALANCE-O    PIC X(14) .
            05 LAST-NAME-O       PIC X(20) .
            05 FIRST-NAME-O      PIC X(15) .
            05 COMMENTS-O        PIC X(50) .
-       
+           05 OVER-LIMIT-O      PIC X(13) .
+           05 FINANCE-CHARGE-O  PIC $$,$$$,$$9.99 .
+           05 NEW-BALANCE-O     PIC $$,$$$,$$9.99 .
+
        FD ACCT-REC RECORDING MODE F .
       *esses são os campos que serão lidos no dataset em cada record
-       01 ACCT-FIELDS. 
-           05 ACCT-NO           PIC X(8) .
-           05 ACCT-LIMIT        PIC $9(7)V99 COMP-3 .
-           05 ACCT-BALANCE      PIC $9(7)V99 COMP-3 .
-           05 LAST-NAME         PIC X(20) .
-           05 FIRST-NAME        PIC X(15) .
-           05 STREET-ADDR       PIC X(25) .
-           05 CITY-COUNTY       PIC X(20) .
-           05 USA-STATE         PIC X(15) .
-           05 RESERVED          PIC X(7) .
-           05 COMMENTS          PIC X(50) .
-
-       WORKING-STORAGE SECTION. 
+      *layout compartilhado no copybook ACCTFLDS
+           COPY ACCTFLDS.
+
+       FD DELINQ-LINE RECORDING MODE F .
+      *relatorio de exceção: contas com saldo negativo e endereço
+      *completo, para a cobrança poder enviar a notificação por correio
+       01  DELINQ-REC .
+           05 DQ-ACCT-NO        PIC X(8) .
+           05 DQ-ACCT-BALANCE   PIC $$,$$$,$$9.99 .
+           05 DQ-LAST-NAME      PIC X(20) .
+           05 DQ-FIRST-NAME     PIC X(15) .
+           05 DQ-STREET-ADDR    PIC X(25) .
+           05 DQ-CITY-COUNTY    PIC X(20) .
+           05 DQ-USA-STATE      PIC X(15) .
+
+       FD CSV-LINE RECORDING MODE F .
+      *extrato em CSV, com os valores originais sem mascara de edicao,
+      *para importacao em planilha
+       01  CSV-REC               PIC X(150) .
+
+       FD DUP-LINE RECORDING MODE F .
+      *relatorio de exceção de qualidade de dado (hoje: COMMENTS que
+      *pode ter sido truncado) que não deve seguir para o relatorio
+      *normal
+       01  DUP-REC .
+           05 DUP-ACCT-NO        PIC X(8) .
+           05 DUP-LAST-NAME      PIC X(20) .
+           05 DUP-FIRST-NAME     PIC X(15) .
+           05 DUP-REASON         PIC X(16) .
+
+       FD CHECKPOINT-FILE RECORDING MODE F .
+      *guarda o último ACCT-NO processado e a contagem de records, para
+      *um restart poder retomar a partir daí em vez de reler tudo
+       01  CHECKPOINT-REC .
+           05 CKPT-LAST-ACCT-NO-O  PIC X(8) .
+           05 CKPT-REC-COUNT-O     PIC 9(7) .
+           05 CKPT-LIMIT-TOTAL-O   PIC S9(9)V99 COMP-3 .
+           05 CKPT-BALANCE-TOTAL-O PIC S9(9)V99 COMP-3 .
+
+       WORKING-STORAGE SECTION.
        01  LASTREC              PIC X(1).
-       
+
+      *intervalo de records entre cada checkpoint gravado
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 1000.
+       01  WS-CHECKPOINT-REMAINDER PIC 9(5) VALUE ZERO.
+       01  WS-RESTARTING           PIC X(1) VALUE 'N'.
+           88 RESTARTING           VALUE 'Y'.
+       01  WS-RESTART-KEY          PIC X(8) VALUE SPACES.
+       01  CKPT-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  ACCT-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  PRT-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  DELQ-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  WS-ABEND-TEXT           PIC X(60) VALUE SPACES.
+
+      *codigo de retorno do job, devolvido ao scheduler via RETURN-CODE
+      *e tambem gravado no AUDIT-RETURN-CODE do AUDIT-LOG-END
+       01  WS-FINAL-RETURN-CODE    PIC 9(4) VALUE ZERO.
+           88 RC-NORMAL            VALUE 0.
+           88 RC-ZERO-RECORDS      VALUE 4.
+           88 RC-IO-ERROR          VALUE 8.
+       01  CSV-FILE-STATUS         PIC X(2) VALUE '00'.
+       01  CSV-LIMIT-D             PIC S9(7)V99 VALUE ZERO.
+       01  CSV-BALANCE-D           PIC S9(7)V99 VALUE ZERO.
+
+      *símbolo de moeda usado para formatar ACCT-LIMIT-O/ACCT-BALANCE-O,
+      *escolhido a partir de ACCT-CURRENCY-CODE - ver SELECT-CURRENCY-
+      *SYMBOL
+       01  WS-CURRENCY-SYMBOL      PIC X(1) VALUE '$'.
+       01  WS-AMOUNT-ED            PIC ZZ,ZZZ,ZZ9.99.
+
+      *taxa de juros mensal padrão aplicada sobre saldo devedor positivo
+       01  WS-FINANCE-RATE         PIC V9(4) VALUE .0150.
+       01  WS-FINANCE-CHARGE       PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01  WS-NEW-BALANCE          PIC S9(7)V99 COMP-3 VALUE ZERO.
+
+       01  DUP-FILE-STATUS         PIC X(2) VALUE '00'.
+
+      *contadores do total de controle, impressos no fim do relatorio
+       01  WS-CONTROL-TOTALS.
+           05 WS-REC-COUNT       PIC 9(7)  VALUE ZERO.
+           05 WS-LIMIT-TOTAL     PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 WS-BALANCE-TOTAL   PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      *campos do cabeçalho RUN DATE / RUN TIME, compartilhados via copybook
+           COPY RUNHEADER.
+
+      *área de parâmetros trocada com o subprograma AUDITLOG
+           COPY AUDITPRM.
+
+       01  TRAILER-LINE.
+           05 FILLER             PIC X(18) VALUE 'TOTAL RECORDS: '.
+           05 TRAILER-REC-COUNT  PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 FILLER             PIC X(14) VALUE 'TOTAL LIMIT: '.
+           05 TRAILER-LIMIT      PIC $$,$$$,$$$,$$9.99.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 FILLER             PIC X(16) VALUE 'TOTAL BALANCE: '.
+           05 TRAILER-BALANCE    PIC $$,$$$,$$$,$$9.99.
+
       *-----------------------
        PROCEDURE DIVISION.
       *-----------------------
 
+       MAIN-PROCESS.
+      *PERFORM em vez de deixar o fluxo cair sequencialmente de um
+      *paragrafo no outro, assim cada paragrafo termina no seu proprio
+      *limite em vez de continuar dentro do paragrafo copiado de
+      *RUNHDRPR ou do ABEND-RUN que vem depois dele no fonte
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-RECORD.
+           PERFORM CLOSE-STOP.
+
        OPEN-FILES.
+           PERFORM AUDIT-LOG-START.
            OPEN INPUT ACCT-REC .
-           OPEN OUTPUT PRINT-LINE .  
+           IF ACCT-FILE-STATUS NOT = '00'
+              STRING 'OPEN ACCT-REC FAILED, STATUS ' ACCT-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT PRINT-LINE .
+           IF PRT-FILE-STATUS NOT = '00'
+              STRING 'OPEN PRINT-LINE FAILED, STATUS ' PRT-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+           PERFORM STAMP-RUN-HEADER.
+           WRITE PRINT-REC FROM RUN-HEADER-LINE.
+           IF PRT-FILE-STATUS NOT = '00'
+              STRING 'WRITE PRINT-LINE FAILED, STATUS ' PRT-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT DELINQ-LINE .
+           IF DELQ-FILE-STATUS NOT = '00'
+              STRING 'OPEN DELINQ-LINE FAILED, STATUS ' DELQ-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT CSV-LINE .
+           IF CSV-FILE-STATUS NOT = '00'
+              STRING 'OPEN CSV-LINE FAILED, STATUS ' CSV-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+           OPEN OUTPUT DUP-LINE .
+           IF DUP-FILE-STATUS NOT = '00'
+              STRING 'OPEN DUP-LINE FAILED, STATUS ' DUP-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+           PERFORM CHECK-RESTART .
+
+      *parágrafo STAMP-RUN-HEADER, compartilhado via copybook
+           COPY RUNHDRPR.
+
+       ABEND-RUN.
+      *erro grave de I/O: mostra a mensagem e interrompe a execução
+      *com RETURN-CODE diferente de zero, para o scheduler detectar
+      *a falha
+           DISPLAY 'FILEHANDLING ABEND: ' WS-ABEND-TEXT.
+           SET RC-IO-ERROR TO TRUE.
+           PERFORM AUDIT-LOG-END.
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE.
+           STOP RUN.
+
+       CHECK-RESTART.
+      *se existir um checkpoint de uma execução anterior, reposiciona
+      *o arquivo indexado logo após o último ACCT-NO já processado
+           OPEN INPUT CHECKPOINT-FILE .
+           IF CKPT-FILE-STATUS = '00'
+              PERFORM READ-LAST-CHECKPOINT
+              CLOSE CHECKPOINT-FILE
+              IF RESTARTING
+                 START ACCT-REC KEY IS GREATER THAN ACCT-NO
+                 IF ACCT-FILE-STATUS NOT = '00'
+                    STRING 'START ACCT-REC FAILED, STATUS '
+                       ACCT-FILE-STATUS DELIMITED BY SIZE
+                       INTO WS-ABEND-TEXT
+                    PERFORM ABEND-RUN
+                 END-IF
+                 DISPLAY 'RESTARTING AFTER ACCOUNT ' WS-RESTART-KEY
+              END-IF
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE .
+           IF CKPT-FILE-STATUS NOT = '00'
+              STRING 'OPEN CHECKPOINT-FILE FAILED, STATUS '
+                 CKPT-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+
+       READ-LAST-CHECKPOINT.
+      *lê o arquivo de checkpoint até o fim; o último record gravado é
+      *o checkpoint mais recente
+           PERFORM UNTIL CKPT-FILE-STATUS NOT = '00'
+              READ CHECKPOINT-FILE
+              IF CKPT-FILE-STATUS = '00'
+                 MOVE CKPT-LAST-ACCT-NO-O   TO WS-RESTART-KEY
+                 MOVE CKPT-LAST-ACCT-NO-O   TO ACCT-NO
+                 MOVE CKPT-REC-COUNT-O      TO WS-REC-COUNT
+                 MOVE CKPT-LIMIT-TOTAL-O    TO WS-LIMIT-TOTAL
+                 MOVE CKPT-BALANCE-TOTAL-O  TO WS-BALANCE-TOTAL
+                 MOVE 'Y'                   TO WS-RESTARTING
+              END-IF
+           END-PERFORM.
 
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
               PERFORM UNTIL LASTREC = 'Y'
               PERFORM WRITE-RECORD
               PERFORM READ-RECORD
-              END-PERFORM 
+              END-PERFORM
            .
 
+       WRITE-TRAILER.
+      *escreve a linha de totais de controle ao final do relatorio
+           MOVE WS-REC-COUNT     TO TRAILER-REC-COUNT.
+           MOVE WS-LIMIT-TOTAL   TO TRAILER-LIMIT.
+           MOVE WS-BALANCE-TOTAL TO TRAILER-BALANCE.
+           WRITE PRINT-REC FROM TRAILER-LINE.
+           IF PRT-FILE-STATUS NOT = '00'
+              STRING 'WRITE PRINT-LINE FAILED, STATUS ' PRT-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+
        CLOSE-STOP .
+           PERFORM WRITE-TRAILER .
            CLOSE ACCT-REC .
            CLOSE PRINT-LINE .
+           CLOSE DELINQ-LINE .
+           CLOSE CSV-LINE .
+           CLOSE DUP-LINE .
+           CLOSE CHECKPOINT-FILE .
+           IF WS-REC-COUNT = ZERO
+              SET RC-ZERO-RECORDS TO TRUE
+           ELSE
+              SET RC-NORMAL TO TRUE
+           END-IF.
+           PERFORM AUDIT-LOG-END.
+           MOVE WS-FINAL-RETURN-CODE TO RETURN-CODE.
            STOP RUN .
 
+       AUDIT-LOG-START.
+      *registra na trilha de auditoria o inicio desta execucao
+           MOVE 'FILEHAND'     TO AUDIT-PGM-NAME.
+           MOVE 'START'        TO AUDIT-EVENT.
+           MOVE ZERO           TO AUDIT-REC-COUNT.
+           MOVE ZERO           TO AUDIT-RETURN-CODE.
+           CALL 'AUDITLOG' USING AUDIT-PARMS.
+
+       AUDIT-LOG-END.
+      *registra o fim da execucao com a contagem final de records e o
+      *RETURN-CODE que o job esta devolvendo ao scheduler
+           MOVE 'FILEHAND'           TO AUDIT-PGM-NAME.
+           MOVE 'END  '              TO AUDIT-EVENT.
+           MOVE WS-REC-COUNT         TO AUDIT-REC-COUNT.
+           MOVE WS-FINAL-RETURN-CODE TO AUDIT-RETURN-CODE.
+           CALL 'AUDITLOG' USING AUDIT-PARMS.
+
        READ-RECORD.
-           READ ACCT-REC
+      *passagem sequencial pelo arquivo indexado, na ordem da chave
+      *ACCT-NO; o acesso DYNAMIC também permite consulta pontual por
+      *chave em rotinas futuras sem precisar de uma passada completa
+           READ ACCT-REC NEXT RECORD
            AT END MOVE 'Y' TO LASTREC
            END-READ.
+           IF ACCT-FILE-STATUS NOT = '00'
+              AND ACCT-FILE-STATUS NOT = '10'
+              STRING 'READ ACCT-REC FAILED, STATUS ' ACCT-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
 
        WRITE-RECORD.
+      *ACCT-REC e um KSDS (request 004) carregado por REPRO (request
+      *036/jcl ACCTNITE), que ja rejeita chave duplicada na carga e
+      *so devolve NEXT RECORD em ordem ascendente de chave - dup/fora
+      *de sequencia nao chegam mais aqui; ambos os problemas agora sao
+      *pegos mais cedo, na carga do KSDS, nao no relatorio de excecao
+           PERFORM WRITE-GOOD-RECORD.
+
+       WRITE-DUP-RECORD.
+           MOVE ACCT-NO         TO DUP-ACCT-NO.
+           MOVE LAST-NAME       TO DUP-LAST-NAME.
+           MOVE FIRST-NAME      TO DUP-FIRST-NAME.
+           WRITE DUP-REC.
+           IF DUP-FILE-STATUS NOT = '00'
+              STRING 'WRITE DUP-LINE FAILED, STATUS '
+                 DUP-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+
+       CHECK-COMMENTS-TRUNCATION.
+      *COMMENTS PIC X(50) ainda ocupado no último byte é sinal de que
+      *o texto de origem pode ter sido cortado ao caber no campo;
+      *sinaliza no mesmo relatório de exceção dos outros problemas de
+      *qualidade de dado, para alguém confirmar com a fonte
+           IF COMMENTS (50:1) NOT = SPACE
+              MOVE 'COMMENTS TRUNC?' TO DUP-REASON
+              PERFORM WRITE-DUP-RECORD
+           END-IF.
+
+       WRITE-GOOD-RECORD.
       *transfere tudo o que foi lido para as variáveis do arquivo novo
       *e escreve eles no arquivo novo, cujo nome interno é PRINT-REC
       *e pelo arquivo JCL é linkado a um arquivo que passa a existir
            MOVE ACCT-NO         TO ACCT-NO-O.
-           MOVE ACCT-LIMIT      TO ACCT-LIMIT-O.
-           MOVE ACCT-BALANCE    TO ACCT-BALANCE-O .
+           PERFORM SELECT-CURRENCY-SYMBOL.
+           MOVE ACCT-LIMIT      TO WS-AMOUNT-ED.
+           STRING WS-CURRENCY-SYMBOL DELIMITED BY SIZE
+                  WS-AMOUNT-ED      DELIMITED BY SIZE
+                  INTO ACCT-LIMIT-O.
+           MOVE ACCT-BALANCE    TO WS-AMOUNT-ED.
+           STRING WS-CURRENCY-SYMBOL DELIMITED BY SIZE
+                  WS-AMOUNT-ED      DELIMITED BY SIZE
+                  INTO ACCT-BALANCE-O.
            MOVE LAST-NAME       TO LAST-NAME-O.
            MOVE FIRST-NAME      TO FIRST-NAME-O.
            MOVE COMMENTS        TO COMMENTS-O .
-           WRITE PRINT-REC. 
+
+      *sinaliza quando o saldo estiver acima do limite da conta
+           IF ACCT-BALANCE > ACCT-LIMIT
+              MOVE '* OVER LIMIT' TO OVER-LIMIT-O
+           ELSE
+              MOVE SPACES         TO OVER-LIMIT-O
+           END-IF.
+
+           PERFORM CALC-FINANCE-CHARGE.
+
+           WRITE PRINT-REC.
+           IF PRT-FILE-STATUS NOT = '00'
+              STRING 'WRITE PRINT-LINE FAILED, STATUS ' PRT-FILE-STATUS
+                 DELIMITED BY SIZE INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+
+           PERFORM WRITE-CSV-RECORD.
+           PERFORM CHECK-COMMENTS-TRUNCATION.
+
+      *acumula os totais de controle para a linha de totais final
+           ADD 1                TO WS-REC-COUNT.
+           ADD ACCT-LIMIT       TO WS-LIMIT-TOTAL.
+           ADD ACCT-BALANCE     TO WS-BALANCE-TOTAL.
+
+      *contas com saldo negativo vão também para o relatório de cobrança
+           IF ACCT-BALANCE < 0
+              PERFORM WRITE-DELINQUENT-RECORD
+           END-IF.
+
+      *grava um checkpoint a cada WS-CHECKPOINT-INTERVAL records, para
+      *permitir um restart sem reprocessar o arquivo inteiro
+           DIVIDE WS-REC-COUNT BY WS-CHECKPOINT-INTERVAL
+              GIVING WS-CHECKPOINT-REMAINDER
+              REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = ZERO
+              PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF.
+
+       SELECT-CURRENCY-SYMBOL.
+      *escolhe o símbolo de moeda a usar na impressão de ACCT-LIMIT-O/
+      *ACCT-BALANCE-O a partir de ACCT-CURRENCY-CODE; contas antigas
+      *sem esse campo preenchido (espaços) continuam em dólar
+           EVALUATE ACCT-CURRENCY-CODE
+              WHEN 'EUR'
+                 MOVE 'E' TO WS-CURRENCY-SYMBOL
+              WHEN 'GBP'
+                 MOVE 'L' TO WS-CURRENCY-SYMBOL
+              WHEN 'USD'
+              WHEN SPACES
+                 MOVE '$' TO WS-CURRENCY-SYMBOL
+              WHEN OTHER
+                 MOVE '$' TO WS-CURRENCY-SYMBOL
+           END-EVALUATE.
+
+       CALC-FINANCE-CHARGE.
+      *assessa juros mensais sobre saldo devedor positivo e apresenta o
+      *saldo atualizado no relatorio
+           IF ACCT-BALANCE > 0
+              COMPUTE WS-FINANCE-CHARGE ROUNDED =
+                 ACCT-BALANCE * WS-FINANCE-RATE
+           ELSE
+              MOVE ZERO TO WS-FINANCE-CHARGE
+           END-IF.
+           COMPUTE WS-NEW-BALANCE = ACCT-BALANCE + WS-FINANCE-CHARGE.
+           MOVE WS-FINANCE-CHARGE TO FINANCE-CHARGE-O.
+           MOVE WS-NEW-BALANCE    TO NEW-BALANCE-O.
+
+       WRITE-CSV-RECORD.
+      *mesmos campos do record lido, sem mascara, separados por virgula
+           MOVE ACCT-LIMIT      TO CSV-LIMIT-D.
+           MOVE ACCT-BALANCE    TO CSV-BALANCE-D.
+           STRING ACCT-NO        DELIMITED BY SIZE ','
+                  CSV-LIMIT-D    DELIMITED BY SIZE ','
+                  CSV-BALANCE-D  DELIMITED BY SIZE ','
+                  LAST-NAME      DELIMITED BY SIZE ','
+                  FIRST-NAME     DELIMITED BY SIZE ','
+                  COMMENTS       DELIMITED BY SIZE
+                  INTO CSV-REC.
+           WRITE CSV-REC.
+           IF CSV-FILE-STATUS NOT = '00'
+              STRING 'WRITE CSV-LINE FAILED, STATUS '
+                 CSV-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE ACCT-NO          TO CKPT-LAST-ACCT-NO-O.
+           MOVE WS-REC-COUNT     TO CKPT-REC-COUNT-O.
+           MOVE WS-LIMIT-TOTAL   TO CKPT-LIMIT-TOTAL-O.
+           MOVE WS-BALANCE-TOTAL TO CKPT-BALANCE-TOTAL-O.
+           WRITE CHECKPOINT-REC.
+           IF CKPT-FILE-STATUS NOT = '00'
+              STRING 'WRITE CHECKPOINT-FILE FAILED, STATUS '
+                 CKPT-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
+
+       WRITE-DELINQUENT-RECORD.
+           MOVE ACCT-NO         TO DQ-ACCT-NO.
+           MOVE ACCT-BALANCE    TO DQ-ACCT-BALANCE.
+           MOVE LAST-NAME       TO DQ-LAST-NAME.
+           MOVE FIRST-NAME      TO DQ-FIRST-NAME.
+           MOVE STREET-ADDR     TO DQ-STREET-ADDR.
+           MOVE CITY-COUNTY     TO DQ-CITY-COUNTY.
+           MOVE USA-STATE       TO DQ-USA-STATE.
+           WRITE DELINQ-REC.
+           IF DELQ-FILE-STATUS NOT = '00'
+              STRING 'WRITE DELINQ-LINE FAILED, STATUS '
+                 DELQ-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-RUN
+           END-IF.
 
           
 
