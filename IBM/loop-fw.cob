@@ -1,37 +1,117 @@
       *Utilizando um loop para escrever n√∫meros em um arquivo
 
-          IDENTIFICATION DIVISION. 
+          IDENTIFICATION DIVISION.
           PROGRAM-ID.  LOOPING-FILE-WR.
           AUTHOR.      Julio Bittencourt
-    
-          ENVIRONMENT DIVISION. 
+
+          ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
-          FILE-CONTROL. 
+          FILE-CONTROL.
               SELECT PRINT-LINE ASSIGN TO PRTLINE.
-    
+
           DATA DIVISION.
-          FILE SECTION. 
+          FILE SECTION.
           FD  PRINT-LINE RECORDING MODE F.
-           
+
+      *os registros deste FD sao preenchidos com FILLER onde sobra
+      *espaco (o maior deles, PAGE-HEADER-REC, e quem define o
+      *tamanho fisico do FD em RECORDING MODE F)
           01  PRINT-REC.
               05 MSG-HEADER     PIC X(15) .
               05 MSG-TO-WRITE   PIC X(2) .
-    
-          WORKING-STORAGE SECTION. 
-          01  COUNTER  PIC 9(2) .
-    
+              05 FILLER         PIC X(54) .
+
+      *cabecalho de pagina (titulo + RUN DATE/RUN TIME + numero da
+      *pagina), gravado no mesmo FD a cada LINES-PER-PAGE linhas de
+      *detalhe
+          01  PAGE-HEADER-REC.
+              05 PH-TITLE       PIC X(25) .
+              05 PH-RUNDATE     PIC X(43) .
+              05 PH-PAGE-LABEL  PIC X(6) VALUE 'PAGE: ' .
+              05 PH-PAGE-NO     PIC Z9 .
+
+      *rodape com o total de linhas gravadas, escrito ao final do
+      *relatorio
+          01  FOOTER-REC.
+              05 FT-LABEL       PIC X(13) .
+              05 FT-LINE-COUNT  PIC ZZ9 .
+              05 FT-FILLER      PIC X(5) .
+              05 FILLER         PIC X(50) .
+
+          WORKING-STORAGE SECTION.
+          COPY RUNHEADER.
+
+          01  COUNTER          PIC 9(2) .
+          01  UPPER-BOUND      PIC 9(2) VALUE 6 .
+          01  LINES-PER-PAGE   PIC 9(2) VALUE 3 .
+          01  LINE-COUNT       PIC 9(2) VALUE ZERO .
+          01  PAGE-NO          PIC 9(2) VALUE ZERO .
+          01  TOTAL-LINES      PIC 9(3) VALUE ZERO .
+          01  REPORT-TITLE     PIC X(25) VALUE 'NUMBER LISTING REPORT' .
+
+      *area de parametros trocada com o subprograma AUDITLOG
+          COPY AUDITPRM.
+
           PROCEDURE DIVISION.
-    
+
           OPEN-FILES.
               OPEN OUTPUT PRINT-LINE.
+              MOVE 'LOOPFLWR' TO AUDIT-PGM-NAME.
+              MOVE 'START'    TO AUDIT-EVENT.
+              MOVE ZERO       TO AUDIT-REC-COUNT.
+              MOVE ZERO       TO AUDIT-RETURN-CODE.
+              CALL 'AUDITLOG' USING AUDIT-PARMS.
           OPEN-FILES-END.
-    
-              MOVE 'THE NUMBER IS' TO MSG-HEADER OF PRINT-REC .
-    
-              PERFORM VARYING COUNTER FROM 01 BY 1 UNTIL COUNTER EQUAL 6
-                  MOVE COUNTER TO MSG-TO-WRITE 
-                  WRITE PRINT-REC IN PRINT-LINE 
+
+              DISPLAY 'HOW HIGH SHOULD I COUNT (ENTER = 6): ' .
+              ACCEPT UPPER-BOUND FROM CONSOLE .
+              IF UPPER-BOUND EQUAL ZERO
+                  MOVE 6 TO UPPER-BOUND
+              END-IF .
+
+              PERFORM VARYING COUNTER FROM 01 BY 1
+                  UNTIL COUNTER EQUAL UPPER-BOUND
+                  IF LINE-COUNT EQUAL ZERO
+                      PERFORM WRITE-PAGE-HEADER
+                  END-IF
+      *o PRINT-REC e o PAGE-HEADER-REC/FOOTER-REC ocupam a mesma area
+      *do FD, entao todo o record precisa ser limpo e MSG-HEADER
+      *restaurado apos cada quebra de pagina, ou o FILLER final
+      *carrega bytes do ultimo record gravado naquela area
+                  MOVE SPACES TO PRINT-REC
+                  MOVE 'THE NUMBER IS' TO MSG-HEADER OF PRINT-REC
+                  MOVE COUNTER TO MSG-TO-WRITE
+                  WRITE PRINT-REC IN PRINT-LINE
+                  ADD 1 TO LINE-COUNT
+                  ADD 1 TO TOTAL-LINES
+                  IF LINE-COUNT EQUAL LINES-PER-PAGE
+                      MOVE ZERO TO LINE-COUNT
+                  END-IF
               END-PERFORM .
 
+              PERFORM WRITE-FOOTER.
+
               CLOSE PRINT-LINE.
+              MOVE 'LOOPFLWR'   TO AUDIT-PGM-NAME.
+              MOVE 'END  '      TO AUDIT-EVENT.
+              MOVE TOTAL-LINES  TO AUDIT-REC-COUNT.
+              MOVE ZERO         TO AUDIT-RETURN-CODE.
+              CALL 'AUDITLOG' USING AUDIT-PARMS.
               STOP RUN.
+
+          WRITE-PAGE-HEADER.
+              ADD 1 TO PAGE-NO.
+              PERFORM STAMP-RUN-HEADER.
+              MOVE REPORT-TITLE TO PH-TITLE.
+              MOVE RUN-HEADER-LINE TO PH-RUNDATE.
+              MOVE PAGE-NO TO PH-PAGE-NO.
+              WRITE PAGE-HEADER-REC IN PRINT-LINE.
+
+          WRITE-FOOTER.
+              MOVE SPACES TO FOOTER-REC.
+              MOVE 'TOTAL LINES: ' TO FT-LABEL.
+              MOVE TOTAL-LINES TO FT-LINE-COUNT.
+              MOVE SPACES TO FT-FILLER.
+              WRITE FOOTER-REC IN PRINT-LINE.
+
+          COPY RUNHDRPR.
