@@ -1,35 +1,171 @@
       *Primeiros experimentos com COBOL
-      
+
       *Divisão de identificação
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. HelloWorld.
-       AUTHOR. Julio Bittencourt    
+       AUTHOR. Julio Bittencourt
 
       *Divisão de ambiente
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *BATCHIN/BATCHOUT sao os datasets externos do modo batch: pares
+      *nome/salario mensal de entrada, relatorio de folha de saida
+       FILE-CONTROL.
+           SELECT BATCH-INPUT ASSIGN TO BATCHIN
+               FILE STATUS IS BATCH-IN-STATUS.
+           SELECT BATCH-OUTPUT ASSIGN TO BATCHOUT
+               FILE STATUS IS BATCH-OUT-STATUS.
 
       *Divisão de data
-       DATA DIVISION. 
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-INPUT RECORDING MODE F.
+       01  BATCH-IN-REC.
+           05 BI-NAME-USER    PIC A(20) .
+           05 BI-MONTH-PAY    PIC 9(15)V99 .
+
+       FD  BATCH-OUTPUT RECORDING MODE F.
+       01  BATCH-OUT-REC.
+           05 BO-NAME-USER    PIC A(20) .
+           05 BO-ANNUAL-PAY   PIC $zzz,zzz,zz9.99 .
+           05 BO-TAX-AMOUNT   PIC $zzz,zzz,zz9.99 .
+           05 BO-NET-PAY      PIC $zzz,zzz,zz9.99 .
+
       *Seção de declaração de variáveis dentro da Data Division
        WORKING-STORAGE SECTION.
+       01  BATCH-IN-STATUS   PIC X(2) VALUE '00' .
+       01  BATCH-OUT-STATUS  PIC X(2) VALUE '00' .
+       01  WS-RUN-MODE       PIC 9    VALUE 1 .
+         88 INTERACTIVE-MODE          VALUE 1 .
+         88 BATCH-MODE                VALUE 2 .
+       01  WS-BATCH-EOF      PIC X    VALUE 'N' .
+         88 BATCH-EOF                 VALUE 'Y' .
+       01  WS-BATCH-REC-COUNT PIC 9(7) VALUE ZERO .
+       01  WS-ABEND-TEXT      PIC X(60) VALUE SPACES .
+
+      *área de parâmetros trocada com o subprograma AUDITLOG
+       COPY AUDITPRM.
+
       *Um valor numérico, BLANK WHEN ZERO, será tomado por espaços quand
       *o for 0
-       1   MONTH-PAY      PIC 9(15)V99 
-              BLANK WHEN ZERO.      
+       1   MONTH-PAY      PIC 9(15)V99 .
        1   NAME-USER      PIC A(20) .
        1   ANNUAL-PAY     PIC 9(25)V99 .
       *Esse tipo de valor numérico editado para display não pode ser usa
       *do em cálculos
        1   PAY-DISPLAY    PIC $zzz,zzz,zz9.99 .
 
+      *faixas de imposto progressivo sobre o salario anual, cada faixa
+      *tributando so a parcela que excede o limite anterior
+       1   TAX-AMOUNT     PIC 9(25)V99 .
+       1   NET-ANNUAL-PAY PIC 9(25)V99 .
+       1   TAX-DISPLAY    PIC $zzz,zzz,zz9.99 .
+       1   NET-DISPLAY    PIC $zzz,zzz,zz9.99 .
+
       *Divisão de procedimento
        PROCEDURE DIVISION.
+           DISPLAY 'MODE: 1-INTERACTIVE  2-BATCH (FILE)' .
+           ACCEPT WS-RUN-MODE FROM CONSOLE .
+
+           IF BATCH-MODE
+              PERFORM PROCESSA-BATCH
+           ELSE
+              PERFORM PROCESSA-INTERATIVO
+           END-IF .
+
+           STOP RUN.
+
+       PROCESSA-INTERATIVO.
            DISPLAY 'TELL ME YOUR NAME' .
               ACCEPT NAME-USER.
            DISPLAY 'YOUR MONTH PAY: ' .
               ACCEPT MONTH-PAY .
-           COMPUTE ANNUAL-PAY = MONTH-PAY * 12 .
+           PERFORM CALC-ANNUAL-PAY .
            MOVE ANNUAL-PAY TO PAY-DISPLAY .
            DISPLAY 'YOUR ANNUAL PAY IS ',PAY-DISPLAY .
+           MOVE TAX-AMOUNT TO TAX-DISPLAY .
+           MOVE NET-ANNUAL-PAY TO NET-DISPLAY .
+           DISPLAY 'ESTIMATED ANNUAL TAX: ',TAX-DISPLAY .
+           DISPLAY 'NET ANNUAL PAY: ',NET-DISPLAY .
+
+      *le cada par nome/salario mensal de BATCHIN e grava a folha anual
+      *correspondente em BATCHOUT, para processar um lote inteiro de
+      *funcionarios sem precisar digitar um por um
+       PROCESSA-BATCH.
+           MOVE 'USERINPT' TO AUDIT-PGM-NAME.
+           MOVE 'START'    TO AUDIT-EVENT.
+           MOVE ZERO       TO AUDIT-REC-COUNT.
+           MOVE ZERO       TO AUDIT-RETURN-CODE.
+           CALL 'AUDITLOG' USING AUDIT-PARMS.
+           OPEN INPUT BATCH-INPUT.
+           IF BATCH-IN-STATUS NOT = '00'
+              STRING 'OPEN BATCH-INPUT FAILED, STATUS '
+                 BATCH-IN-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-USERINPUT
+           END-IF.
+           OPEN OUTPUT BATCH-OUTPUT.
+           IF BATCH-OUT-STATUS NOT = '00'
+              STRING 'OPEN BATCH-OUTPUT FAILED, STATUS '
+                 BATCH-OUT-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-USERINPUT
+           END-IF.
+           PERFORM LE-BATCH-REC.
+           PERFORM UNTIL BATCH-EOF
+              PERFORM PROCESSA-BATCH-REC
+              PERFORM LE-BATCH-REC
+           END-PERFORM .
+           CLOSE BATCH-INPUT.
+           CLOSE BATCH-OUTPUT.
+           MOVE 'USERINPT'         TO AUDIT-PGM-NAME.
+           MOVE 'END  '            TO AUDIT-EVENT.
+           MOVE WS-BATCH-REC-COUNT TO AUDIT-REC-COUNT.
+           MOVE ZERO               TO AUDIT-RETURN-CODE.
+           CALL 'AUDITLOG' USING AUDIT-PARMS.
+
+       LE-BATCH-REC.
+           READ BATCH-INPUT
+              AT END MOVE 'Y' TO WS-BATCH-EOF
+           END-READ .
+
+       PROCESSA-BATCH-REC.
+           ADD 1 TO WS-BATCH-REC-COUNT.
+           MOVE BI-NAME-USER TO NAME-USER.
+           MOVE BI-MONTH-PAY TO MONTH-PAY.
+           PERFORM CALC-ANNUAL-PAY .
+           MOVE NAME-USER     TO BO-NAME-USER.
+           MOVE ANNUAL-PAY    TO BO-ANNUAL-PAY.
+           MOVE TAX-AMOUNT    TO BO-TAX-AMOUNT.
+           MOVE NET-ANNUAL-PAY TO BO-NET-PAY.
+           WRITE BATCH-OUT-REC.
+           IF BATCH-OUT-STATUS NOT = '00'
+              STRING 'WRITE BATCH-OUTPUT FAILED, STATUS '
+                 BATCH-OUT-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-USERINPUT
+           END-IF.
+
+       CALC-ANNUAL-PAY.
+           COMPUTE ANNUAL-PAY = MONTH-PAY * 12 .
+
+           EVALUATE TRUE
+              WHEN ANNUAL-PAY NOT > 10000
+                 MOVE 0 TO TAX-AMOUNT
+              WHEN ANNUAL-PAY NOT > 40000
+                 COMPUTE TAX-AMOUNT =
+                    (ANNUAL-PAY - 10000) * 0.10
+              WHEN ANNUAL-PAY NOT > 90000
+                 COMPUTE TAX-AMOUNT =
+                    3000 + (ANNUAL-PAY - 40000) * 0.22
+              WHEN OTHER
+                 COMPUTE TAX-AMOUNT =
+                    14000 + (ANNUAL-PAY - 90000) * 0.32
+           END-EVALUATE .
+           COMPUTE NET-ANNUAL-PAY = ANNUAL-PAY - TAX-AMOUNT .
 
-           STOP RUN.
\ No newline at end of file
+      *erro grave de I/O no lote: mostra a mensagem e interrompe a
+      *execucao
+       ABEND-USERINPUT.
+           DISPLAY 'USERINPUT ABEND: ' WS-ABEND-TEXT.
+           STOP RUN.
