@@ -1,65 +1,172 @@
       *Calculadora de soma/multiplicação, agora com conditional name.
 
           IDENTIFICATION DIVISION. 
-          PROGRAM-ID. Conditions.
+          PROGRAM-ID. Conditions IS INITIAL PROGRAM.
           AUTHOR. Julio Bittencourt
+      *IS INITIAL PROGRAM reseta o estado do FD a cada CALL - sem isso
+      *uma segunda chamada no mesmo MainMenu trava na runtime (mesmo
+      *motivo documentado em AUDITLOG)
 
-          ENVIRONMENT DIVISION. 
-          
-          DATA DIVISION. 
-          WORKING-STORAGE SECTION. 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT HISTORY-LOG ASSIGN TO CALCLOG
+                  FILE STATUS IS LOG-FILE-STATUS.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD  HISTORY-LOG RECORDING MODE F.
+          01  LOG-REC.
+              05 LOG-OPERATION    PIC X(15).
+              05 LOG-ITEM-1       PIC 9(5).
+              05 LOG-ITEM-2       PIC 9(5).
+              05 LOG-RESULTADO    PIC 9(10).
+              05 LOG-TIMESTAMP    PIC X(14).
+
+          WORKING-STORAGE SECTION.
+          01 LOG-FILE-STATUS  PIC X(2) VALUE '00'.
+          01 WS-LOG-OPERATION PIC X(15) VALUE SPACES.
           01 VALORES   PIC 9(2).
-           88 USER-INPUT VALUES ARE 1 THRU 3.
+           88 USER-INPUT VALUES ARE 1 2 4 5 6.
           01 NUMEROS.
            05 ITEM-1      PIC 9(5).
+            88 VALID-ITEM-1 VALUES ARE 0 THRU 99999.
            05 ITEM-2      PIC 9(5).
+            88 VALID-ITEM-2 VALUES ARE 0 THRU 99999.
            05 RESULTADO   PIC 9(10).
+          01 WS-ABEND-TEXT PIC X(60) VALUE SPACES.
 
           PROCEDURE DIVISION.
 
+           OPEN EXTEND HISTORY-LOG.
+           IF LOG-FILE-STATUS NOT = '00'
+              STRING 'OPEN HISTORY-LOG FAILED, STATUS '
+                 LOG-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-CONDITIONS
+           END-IF.
            PERFORM CALCULADORA.
-                        
+
 
           CALCULADORA.
            PERFORM PEGA-OPCAO.
-                 IF USER-INPUT  
+                 IF USER-INPUT
                     EVALUATE VALORES
                        WHEN 1
                           PERFORM FAZ-SOMA
                        WHEN 2
                           PERFORM FAZ-MULTIPLICACAO
-                       WHEN 3
+                       WHEN 4
+                          PERFORM FAZ-SUBTRACAO
+                       WHEN 5
+                          PERFORM FAZ-DIVISAO
+                       WHEN 6
                           PERFORM SAI
                     END-EVALUATE
                  ELSE
                     DISPLAY 'VALOR INVÁLIDO...'
                     PERFORM CALCULADORA
-                 END-IF.  
+                 END-IF.
 
           PEGA-OPCAO.
            DISPLAY '1 SOMA'.
            DISPLAY '2 MULTIPLICACAO'.
-           DISPLAY '3 SAIR'.
+           DISPLAY '4 SUBTRACAO'.
+           DISPLAY '5 DIVISAO'.
+           DISPLAY '6 SAIR'.
            ACCEPT VALORES .
 
           PEGA-NUMERO.
+           PERFORM PEGA-ITEM-1.
+           PERFORM PEGA-ITEM-2.
+
+          PEGA-ITEM-1.
            DISPLAY 'PRIMEIRO NUMERO: '.
            ACCEPT ITEM-1 .
+           IF NOT VALID-ITEM-1
+              DISPLAY 'VALOR INVÁLIDO...'
+              PERFORM PEGA-ITEM-1
+           END-IF.
+
+          PEGA-ITEM-2.
            DISPLAY 'SEGUNDO NUMERO: '.
            ACCEPT ITEM-2.
+           IF NOT VALID-ITEM-2
+              DISPLAY 'VALOR INVÁLIDO...'
+              PERFORM PEGA-ITEM-2
+           END-IF.
            
           FAZ-SOMA.
            PERFORM PEGA-NUMERO.
-           COMPUTE RESULTADO = ITEM-1 + ITEM-2.
-           DISPLAY 'Resultado: ', RESULTADO.
+           COMPUTE RESULTADO = ITEM-1 + ITEM-2
+              ON SIZE ERROR
+                 DISPLAY 'RESULTADO EXCEDE A CAPACIDADE DO CAMPO...'
+              NOT ON SIZE ERROR
+                 DISPLAY 'Resultado: ', RESULTADO
+                 MOVE 'SOMA' TO WS-LOG-OPERATION
+                 PERFORM WRITE-LOG-RECORD
+           END-COMPUTE.
            PERFORM CALCULADORA.
 
           FAZ-MULTIPLICACAO.
            PERFORM PEGA-NUMERO.
-           COMPUTE RESULTADO = ITEM-1 * ITEM-2.
-           DISPLAY 'Resultado: ', RESULTADO.
+           COMPUTE RESULTADO = ITEM-1 * ITEM-2
+              ON SIZE ERROR
+                 DISPLAY 'RESULTADO EXCEDE A CAPACIDADE DO CAMPO...'
+              NOT ON SIZE ERROR
+                 DISPLAY 'Resultado: ', RESULTADO
+                 MOVE 'MULTIPLICACAO' TO WS-LOG-OPERATION
+                 PERFORM WRITE-LOG-RECORD
+           END-COMPUTE.
+           PERFORM CALCULADORA.
+
+          FAZ-SUBTRACAO.
+           PERFORM PEGA-NUMERO.
+           IF ITEM-2 > ITEM-1
+              DISPLAY 'RESULTADO NEGATIVO, CAMPO NAO COMPORTA...'
+           ELSE
+              COMPUTE RESULTADO = ITEM-1 - ITEM-2
+              DISPLAY 'Resultado: ', RESULTADO
+              MOVE 'SUBTRACAO' TO WS-LOG-OPERATION
+              PERFORM WRITE-LOG-RECORD
+           END-IF.
            PERFORM CALCULADORA.
 
+          FAZ-DIVISAO.
+           PERFORM PEGA-NUMERO.
+           IF ITEM-2 = ZERO
+              DISPLAY 'NÃO É POSSÍVEL DIVIDIR POR ZERO...'
+              PERFORM CALCULADORA
+           ELSE
+              COMPUTE RESULTADO = ITEM-1 / ITEM-2
+              DISPLAY 'Resultado: ', RESULTADO
+              MOVE 'DIVISAO' TO WS-LOG-OPERATION
+              PERFORM WRITE-LOG-RECORD
+              PERFORM CALCULADORA
+           END-IF.
+
+          WRITE-LOG-RECORD.
+      *registra cada cálculo efetuado no log de histórico, para auditoria
+           MOVE WS-LOG-OPERATION         TO LOG-OPERATION.
+           MOVE ITEM-1                   TO LOG-ITEM-1.
+           MOVE ITEM-2                   TO LOG-ITEM-2.
+           MOVE RESULTADO                TO LOG-RESULTADO.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOG-TIMESTAMP.
+           WRITE LOG-REC.
+           IF LOG-FILE-STATUS NOT = '00'
+              STRING 'WRITE HISTORY-LOG FAILED, STATUS '
+                 LOG-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-CONDITIONS
+           END-IF.
+
+          ABEND-CONDITIONS.
+      *erro grave de I/O no log de historico: mostra a mensagem e
+      *interrompe a execucao
+           DISPLAY 'CONDITIONS ABEND: ' WS-ABEND-TEXT.
+           GOBACK.
+
           SAI.
            DISPLAY 'SAINDO...'.
-           STOP RUN.
\ No newline at end of file
+           CLOSE HISTORY-LOG.
+           GOBACK.
