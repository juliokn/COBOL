@@ -6,10 +6,18 @@
 
        ENVIRONMENT DIVISION. 
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01  COUNTER   PIC 9.
 
+      *campos usados pelo contador de dias uteis no final do programa
+       01    YYYYMMDD        PIC 9(8).
+       01    DAYSPASSED      PIC S9(9).
+       01    WS-DAY-OF-WEEK  PIC 9.
+      *----01/01/2000 cai num sabado; serve de referencia para achar o
+      *----dia da semana de qualquer DAYSPASSED por aritmetica de modulo
+       01    WS-REF-INTEGER  PIC S9(9).
+
        PROCEDURE DIVISION.
 
            DISPLAY 'SAY COUNTER 0-9'.
@@ -53,15 +61,32 @@
           E-PARAGRAPH.
            DISPLAY 'E-PARAGRAPH'.
 
-      *PERFORM UNTIL executa até que uma condição seja atendida
-      *aproveitei pra praticar o IF também
-      
+      *PERFORM UNTIL executa até que uma condição seja atendida;
+      *aqui o mesmo loop, em vez de so decrescer COUNTER, conta quantos
+      *dias de calendario sao necessarios para COUNTER chegar a zero
+      *pulando sabados e domingos - cada iteracao avanca um dia no
+      *calendario, mas so decrementa COUNTER quando o dia nao cai num
+      *fim de semana
+
            IF COUNTER > 0
+              DISPLAY 'BUSINESS DAYS FROM TODAY: ',COUNTER
+              MOVE FUNCTION CURRENT-DATE (1:8) TO YYYYMMDD
+              COMPUTE DAYSPASSED = FUNCTION INTEGER-OF-DATE (YYYYMMDD)
               PERFORM UNTIL COUNTER = 0
-              DISPLAY 'HI! DECREASING COUNTER...'
-              COMPUTE COUNTER = COUNTER - 1
+                 PERFORM AVANCA-UM-DIA
+                 IF WS-DAY-OF-WEEK < 6
+                    SUBTRACT 1 FROM COUNTER
+                 END-IF
               END-PERFORM
-              DISPLAY 'COUNTER DECREASED: ',COUNTER
+              COMPUTE YYYYMMDD = FUNCTION DATE-OF-INTEGER (DAYSPASSED)
+              DISPLAY 'DATE REACHED: ',YYYYMMDD
             END-IF.
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+          AVANCA-UM-DIA.
+           ADD 1 TO DAYSPASSED.
+           COMPUTE WS-REF-INTEGER = FUNCTION INTEGER-OF-DATE (20000101).
+      *----dia 1 = segunda ... dia 7 = domingo; 01/01/2000 (sabado) = 6
+           COMPUTE WS-DAY-OF-WEEK =
+              FUNCTION MOD (DAYSPASSED - WS-REF-INTEGER + 5, 7) + 1.
\ No newline at end of file
