@@ -30,15 +30,65 @@
            05 CURRENT-MONTH     PIC X(5).
            05 FILLER            PIC X(02) VALUE SPACES.
            05 CURRENT-DAY       PIC 9(2).
-          
+
+          01 WEEKDAY-LINE.
+           05 FILLER            PIC X(09) VALUE 'WEEKDAY: '.
+           05 WEEKDAY-O         PIC X(09).
+
+          01 LEAP-LINE.
+           05 FILLER            PIC X(11) VALUE 'LEAP YEAR: '.
+           05 LEAP-O            PIC X(03).
+
+          01 WS-FULL-DATE       PIC 9(8).
+          01 WS-DAYS-INTEGER    PIC S9(9).
+      *----01/01/2000 cai num sabado; serve de referencia para achar o
+      *----dia da semana de qualquer data por aritmetica de modulo
+          01 WS-REF-INTEGER     PIC S9(9).
+          01 WS-DAY-OF-WEEK     PIC 9.
+          01 WS-WEEKDAY-NAME    PIC X(09) VALUE SPACES.
+          01 WS-LEAP-YEAR-FLAG  PIC X(03) VALUE 'NO'.
+
           PROCEDURE DIVISION.
            DISPLAY 'HELLO, WORLD!'.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-DAY TO CURRENT-DAY.
            MOVE WS-CURRENT-MONTH TO CURRENT-MONTH.
            MOVE WS-CURRENT-YEAR TO CURRENT-YEAR.
+           PERFORM CALCULA-DIA-SEMANA.
+           PERFORM CALCULA-ANO-BISSEXTO.
+           MOVE WS-WEEKDAY-NAME TO WEEKDAY-O.
+           MOVE WS-LEAP-YEAR-FLAG TO LEAP-O.
            DISPLAY HEADER .
            DISPLAY HEADER-BAR.
            DISPLAY INFO.
+           DISPLAY WEEKDAY-LINE.
+           DISPLAY LEAP-LINE.
            STOP RUN.
 
+          CALCULA-DIA-SEMANA.
+           COMPUTE WS-FULL-DATE = WS-CURRENT-YEAR * 10000
+              + WS-CURRENT-MONTH * 100 + WS-CURRENT-DAY.
+           COMPUTE WS-DAYS-INTEGER =
+              FUNCTION INTEGER-OF-DATE (WS-FULL-DATE).
+           COMPUTE WS-REF-INTEGER = FUNCTION INTEGER-OF-DATE (20000101).
+           COMPUTE WS-DAY-OF-WEEK =
+              FUNCTION MOD (WS-DAYS-INTEGER - WS-REF-INTEGER + 5, 7) + 1.
+           EVALUATE WS-DAY-OF-WEEK
+              WHEN 1 MOVE 'MONDAY'    TO WS-WEEKDAY-NAME
+              WHEN 2 MOVE 'TUESDAY'   TO WS-WEEKDAY-NAME
+              WHEN 3 MOVE 'WEDNESDAY' TO WS-WEEKDAY-NAME
+              WHEN 4 MOVE 'THURSDAY'  TO WS-WEEKDAY-NAME
+              WHEN 5 MOVE 'FRIDAY'    TO WS-WEEKDAY-NAME
+              WHEN 6 MOVE 'SATURDAY'  TO WS-WEEKDAY-NAME
+              WHEN 7 MOVE 'SUNDAY'    TO WS-WEEKDAY-NAME
+           END-EVALUATE.
+
+          CALCULA-ANO-BISSEXTO.
+           IF FUNCTION MOD (WS-CURRENT-YEAR, 4) = 0 AND
+              (FUNCTION MOD (WS-CURRENT-YEAR, 100) NOT = 0 OR
+               FUNCTION MOD (WS-CURRENT-YEAR, 400) = 0)
+              MOVE 'YES' TO WS-LEAP-YEAR-FLAG
+           ELSE
+              MOVE 'NO'  TO WS-LEAP-YEAR-FLAG
+           END-IF.
+
