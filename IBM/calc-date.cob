@@ -1,23 +1,208 @@
           IDENTIFICATION DIVISION.
-          PROGRAM-ID. ExpirDate.
+          PROGRAM-ID. ExpirDate IS INITIAL PROGRAM.
           AUTHOR. Julio Bittencourt
+      *IS INITIAL PROGRAM reseta o estado do FD a cada CALL - o
+      *MainMenu pode chamar este programa mais de uma vez no mesmo
+      *run (mesmo motivo documentado em AUDITLOG)
 
-          ENVIRONMENT DIVISION. 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+      *POLICY-FILE e EXPIRE-RPT sao, respectivamente, o arquivo de
+      *entrada com os pares codigo de apolice/data de inicio e o
+      *relatorio de vencimento gerado para cada um deles
+          FILE-CONTROL.
+              SELECT POLICY-FILE ASSIGN TO POLICYIN
+                  FILE STATUS IS POLICY-FILE-STATUS.
+              SELECT EXPIRE-RPT  ASSIGN TO EXPIRPT
+                  FILE STATUS IS EXPIRPT-FILE-STATUS.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD  POLICY-FILE RECORDING MODE F.
+      *um record por apolice: codigo e data de inicio da contagem
+          01  POLICY-REC.
+              05 POL-CODE          PIC X(10).
+              05 POL-START-DATE    PIC 9(8).
+
+          FD  EXPIRE-RPT RECORDING MODE F.
+          01  EXPIRE-RPT-REC.
+              05 ER-POL-CODE        PIC X(10).
+              05 FILLER             PIC X(03) VALUE SPACES.
+              05 ER-START-DATE-O    PIC 9999/99/99.
+              05 FILLER             PIC X(03) VALUE SPACES.
+              05 ER-EXPIRE-DATE-O   PIC 9999/99/99.
+              05 FILLER             PIC X(13) VALUE SPACES.
 
-          DATA DIVISION. 
           WORKING-STORAGE SECTION.
           01    YYYYMMDD        PIC 9(8).
           01    DAYSPASSED      PIC S9(9).
-          
+          01    WS-OFFSET-DAYS  PIC 9(3) VALUE 90.
+          01    WS-CALC-MODE    PIC 9 VALUE 1.
+           88 CALENDAR-DAYS     VALUE 1.
+           88 BUSINESS-DAYS     VALUE 2.
+          01    WS-DAYS-REMAINING  PIC 9(3).
+          01    WS-DAY-OF-WEEK     PIC 9.
+      *----01/01/2000 cai num sabado; serve de referencia para achar o
+      *----dia da semana de qualquer DAYSPASSED por aritmetica de modulo
+          01    WS-REF-INTEGER     PIC S9(9).
+
+      *modo de execução: um vencimento por vez no console, ou em lote
+      *a partir do arquivo de apólices
+          01    WS-RUN-MODE        PIC 9 VALUE 1.
+           88 MODO-INTERATIVO      VALUE 1.
+           88 MODO-LOTE            VALUE 2.
+          01    WS-EXPIRE-DATE     PIC 9(8).
+          01    WS-LOTE-FIM        PIC X VALUE 'N'.
+           88 LOTE-FIM             VALUE 'Y'.
+          01    POLICY-FILE-STATUS PIC X(2) VALUE '00'.
+          01    EXPIRPT-FILE-STATUS PIC X(2) VALUE '00'.
+          01    WS-ABEND-TEXT      PIC X(60) VALUE SPACES.
+
+      *campos do cabeçalho RUN DATE / RUN TIME, compartilhados via copybook
+          COPY RUNHEADER.
+
           PROCEDURE DIVISION.
-      
-      *----Move a data de hoje no formato YYYYMMDD para a var        
+           DISPLAY 'MODO: 1-INTERATIVO (CONSOLE)  2-LOTE (APOLICES)'.
+           ACCEPT WS-RUN-MODE.
+           IF MODO-LOTE
+              PERFORM PROCESSA-LOTE
+           ELSE
+              PERFORM CALCULA-VENCIMENTO
+           END-IF.
+           GOBACK.
+
+      *parágrafo STAMP-RUN-HEADER, compartilhado via copybook
+          COPY RUNHDRPR.
+
+      *modo em lote: lê cada par código de apólice/data de início do
+      *arquivo de apólices e grava o vencimento de todas elas no
+      *mesmo relatório, numa única passada
+          PROCESSA-LOTE.
+            PERFORM ABRE-ARQUIVOS-LOTE.
+            PERFORM STAMP-RUN-HEADER.
+            WRITE EXPIRE-RPT-REC FROM RUN-HEADER-LINE.
+            IF EXPIRPT-FILE-STATUS NOT = '00'
+               STRING 'WRITE EXPIRE-RPT HEADER FAILED, STATUS '
+                  EXPIRPT-FILE-STATUS DELIMITED BY SIZE
+                  INTO WS-ABEND-TEXT
+               PERFORM ABEND-LOTE
+            END-IF.
+      *----mesmas duas perguntas de CALCULA-VENCIMENTO, mas só uma vez
+      *----para todas as apólices do lote
+            DISPLAY 'DIAS PARA O VENCIMENTO (ENTER = 90): '.
+            ACCEPT WS-OFFSET-DAYS.
+            IF WS-OFFSET-DAYS = ZERO
+               MOVE 90 TO WS-OFFSET-DAYS
+            END-IF.
+            DISPLAY 'MODO: 1-DIAS CORRIDOS  2-DIAS UTEIS'.
+            ACCEPT WS-CALC-MODE.
+            PERFORM LE-PROXIMA-APOLICE.
+            PERFORM UNTIL LOTE-FIM
+               PERFORM CALCULA-VENCIMENTO-APOLICE
+               PERFORM GRAVA-LINHA-RELATORIO
+               PERFORM LE-PROXIMA-APOLICE
+            END-PERFORM.
+            CLOSE POLICY-FILE.
+            CLOSE EXPIRE-RPT.
+
+          ABRE-ARQUIVOS-LOTE.
+            OPEN INPUT POLICY-FILE.
+            IF POLICY-FILE-STATUS NOT = '00'
+               STRING 'OPEN POLICY-FILE FAILED, STATUS '
+                  POLICY-FILE-STATUS DELIMITED BY SIZE
+                  INTO WS-ABEND-TEXT
+               PERFORM ABEND-LOTE
+            END-IF.
+            OPEN OUTPUT EXPIRE-RPT.
+            IF EXPIRPT-FILE-STATUS NOT = '00'
+               STRING 'OPEN EXPIRE-RPT FAILED, STATUS '
+                  EXPIRPT-FILE-STATUS DELIMITED BY SIZE
+                  INTO WS-ABEND-TEXT
+               PERFORM ABEND-LOTE
+            END-IF.
+
+          ABEND-LOTE.
+            DISPLAY 'EXPIRDATE ABEND: ' WS-ABEND-TEXT.
+            GOBACK.
+
+          LE-PROXIMA-APOLICE.
+            READ POLICY-FILE
+               AT END MOVE 'Y' TO WS-LOTE-FIM
+            END-READ.
+            IF POLICY-FILE-STATUS NOT = '00'
+               AND POLICY-FILE-STATUS NOT = '10'
+               STRING 'READ POLICY-FILE FAILED, STATUS '
+                  POLICY-FILE-STATUS DELIMITED BY SIZE
+                  INTO WS-ABEND-TEXT
+               PERFORM ABEND-LOTE
+            END-IF.
+
+          CALCULA-VENCIMENTO-APOLICE.
+            MOVE POL-START-DATE TO YYYYMMDD.
+            COMPUTE DAYSPASSED = FUNCTION INTEGER-OF-DATE (YYYYMMDD).
+            IF BUSINESS-DAYS
+               PERFORM SOMA-DIAS-UTEIS
+            ELSE
+               ADD WS-OFFSET-DAYS TO DAYSPASSED
+            END-IF.
+            COMPUTE WS-EXPIRE-DATE =
+               FUNCTION DATE-OF-INTEGER (DAYSPASSED).
+
+          GRAVA-LINHA-RELATORIO.
+      *----limpa o record antes de preenchê-lo, pra nao sobrar lixo do
+      *----ultimo record gravado (o cabecalho ou a apolice anterior)
+      *----nos bytes de FILLER que nenhum MOVE abaixo toca
+            MOVE SPACES TO EXPIRE-RPT-REC.
+            MOVE POL-CODE       TO ER-POL-CODE.
+            MOVE POL-START-DATE TO ER-START-DATE-O.
+            MOVE WS-EXPIRE-DATE TO ER-EXPIRE-DATE-O.
+            WRITE EXPIRE-RPT-REC.
+            IF EXPIRPT-FILE-STATUS NOT = '00'
+               STRING 'WRITE EXPIRE-RPT-REC FAILED, STATUS '
+                  EXPIRPT-FILE-STATUS DELIMITED BY SIZE
+                  INTO WS-ABEND-TEXT
+               PERFORM ABEND-LOTE
+            END-IF.
+
+          CALCULA-VENCIMENTO.
+            PERFORM STAMP-RUN-HEADER.
+            DISPLAY RUN-HEADER-LINE.
+      *----Pede a quantidade de dias da politica de vencimento (30/60/90)
+            DISPLAY 'DIAS PARA O VENCIMENTO (ENTER = 90): '.
+            ACCEPT WS-OFFSET-DAYS.
+            IF WS-OFFSET-DAYS = ZERO
+               MOVE 90 TO WS-OFFSET-DAYS
+            END-IF.
+      *----Pede o modo de contagem: corridos ou somente dias uteis
+            DISPLAY 'MODO: 1-DIAS CORRIDOS  2-DIAS UTEIS'.
+            ACCEPT WS-CALC-MODE.
+      *----Move a data de hoje no formato YYYYMMDD para a var
             MOVE FUNCTION CURRENT-DATE (1:8) TO YYYYMMDD.
       *----Conta os dias passados desde 1601/01/01.
             COMPUTE DAYSPASSED = FUNCTION INTEGER-OF-DATE (YYYYMMDD).
-      *----Adiciona 90 dias (ou seja, 3 meses no futuro)
-            ADD 90 TO DAYSPASSED.
+            IF BUSINESS-DAYS
+               PERFORM SOMA-DIAS-UTEIS
+            ELSE
+      *----Adiciona a quantidade de dias informada (em vez de 90 fixo)
+               ADD WS-OFFSET-DAYS TO DAYSPASSED
+            END-IF.
       *----Converte a quantidade de dias em formato data novamente
             COMPUTE YYYYMMDD = FUNCTION DATE-OF-INTEGER (DAYSPASSED).
-      *----Apresenta a data 3 meses no futuro
+      *----Apresenta a data no futuro
             DISPLAY 'EXPIRATION DATE: ',YYYYMMDD .
+
+          SOMA-DIAS-UTEIS.
+      *----Avanca dia a dia pulando sabados e domingos até completar
+      *----a quantidade de dias uteis pedida
+            MOVE WS-OFFSET-DAYS TO WS-DAYS-REMAINING.
+            PERFORM AVANCA-UM-DIA-UTIL UNTIL WS-DAYS-REMAINING = ZERO.
+
+          AVANCA-UM-DIA-UTIL.
+            ADD 1 TO DAYSPASSED.
+            COMPUTE WS-REF-INTEGER = FUNCTION INTEGER-OF-DATE (20000101).
+      *----dia 1 = segunda ... dia 7 = domingo; 01/01/2000 (sabado) = 6
+            COMPUTE WS-DAY-OF-WEEK =
+               FUNCTION MOD (DAYSPASSED - WS-REF-INTEGER + 5, 7) + 1.
+            IF WS-DAY-OF-WEEK < 6
+               SUBTRACT 1 FROM WS-DAYS-REMAINING
+            END-IF.
