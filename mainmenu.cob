@@ -0,0 +1,55 @@
+      *Menu unificado que chama cada utilitario como subprograma
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MainMenu.
+       AUTHOR. Julio Bittencourt
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCAO   PIC 9(2) VALUE ZERO.
+        88 OPCAO-VALIDA VALUES ARE 1 2 3 4 5 9.
+
+       PROCEDURE DIVISION.
+
+       MENU-PRINCIPAL.
+           PERFORM MOSTRA-MENU.
+           IF OPCAO-VALIDA
+              EVALUATE WS-OPCAO
+                 WHEN 1
+                    CALL 'Conditions'
+                 WHEN 2
+                    CALL 'ExpirDate'
+                 WHEN 3
+                    CALL 'PROGCOBCPF'
+                 WHEN 4
+                    CALL 'PROGCOB08'
+                 WHEN 5
+                    CALL 'PROGCOBVENDAS'
+                 WHEN 9
+                    PERFORM SAI-DO-MENU
+              END-EVALUATE
+           ELSE
+              DISPLAY 'OPCAO INVALIDA...'
+           END-IF.
+           IF WS-OPCAO NOT = 9
+              PERFORM MENU-PRINCIPAL
+           END-IF.
+
+       MOSTRA-MENU.
+           DISPLAY '====================================='.
+           DISPLAY 'MENU DE UTILITARIOS'.
+           DISPLAY '1 CALCULADORA (SOMA/MULTIPLICACAO/ETC)'.
+           DISPLAY '2 CALCULO DE VENCIMENTO (EXPIRDATE)'.
+           DISPLAY '3 FORMATADOR DE CPF/CNPJ'.
+           DISPLAY '4 BOLETIM DE NOTAS'.
+           DISPLAY '5 MEDIA DE VENDAS'.
+           DISPLAY '9 SAIR'.
+           ACCEPT WS-OPCAO FROM CONSOLE.
+
+       SAI-DO-MENU.
+           DISPLAY 'SAINDO DO MENU...'.
+           STOP RUN.
+
+       END PROGRAM MainMenu.
