@@ -4,26 +4,182 @@
        PROGRAM-ID. Paragraphs.
        AUTHOR. Julio Bittencourt
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-LOG ASSIGN TO CALCLOG
+               FILE STATUS IS LOG-FILE-STATUS.
+           SELECT BATCH-INPUT ASSIGN TO BATCHIN
+               FILE STATUS IS BATCH-IN-STATUS.
+           SELECT BATCH-OUTPUT ASSIGN TO BATCHOUT
+               FILE STATUS IS BATCH-OUT-STATUS.
 
        DATA DIVISION.
-          WORKING-STORAGE SECTION. 
+          FILE SECTION.
+          FD  HISTORY-LOG RECORDING MODE F.
+          01  LOG-REC.
+              05 LOG-OPERATION    PIC X(15).
+              05 LOG-ITEM-1       PIC 9(5).
+              05 LOG-ITEM-2       PIC 9(5).
+              05 LOG-RESULTADO    PIC 9(8)V99.
+              05 LOG-TIMESTAMP    PIC X(14).
+
+          FD  BATCH-INPUT RECORDING MODE F.
+          01  BATCH-IN-REC.
+              05 BI-OPCAO         PIC 9.
+              05 BI-ITEM-01       PIC 9(2).
+              05 BI-ITEM-02       PIC 9(2).
+
+          FD  BATCH-OUTPUT RECORDING MODE F.
+          01  BATCH-OUT-REC.
+              05 BO-OPCAO         PIC 9.
+              05 BO-ITEM-01       PIC 9(2).
+              05 BO-ITEM-02       PIC 9(2).
+              05 BO-RESULT        PIC 9(3)V99.
+
+          WORKING-STORAGE SECTION.
+          01 LOG-FILE-STATUS    PIC X(2) VALUE '00'.
+          01 BATCH-IN-STATUS    PIC X(2) VALUE '00'.
+          01 BATCH-OUT-STATUS   PIC X(2) VALUE '00'.
+          01 WS-LOG-OPERATION   PIC X(15) VALUE SPACES.
+          01 WS-RUN-MODE        PIC 9 VALUE 1.
+           88 INTERACTIVE-MODE  VALUE 1.
+           88 BATCH-MODE        VALUE 2.
+          01 WS-BATCH-EOF       PIC X VALUE 'N'.
+           88 BATCH-EOF         VALUE 'Y'.
           01  ITEM-01     PIC 9(2).
           01  ITEM-02     PIC 9(2).
-          01  RESULT      PIC 9(3).   
-          01  OPCAO       PIC 9. 
+          01  RESULT      PIC 9(3).
+          01  OPCAO       PIC 9.
+          01  WS-RESTO       PIC 9(2).
+          01  WS-PERCENTUAL  PIC 9(3)V99.
+          01  WS-BATCH-REC-COUNT PIC 9(7) VALUE ZERO.
+          01  WS-ABEND-TEXT      PIC X(60) VALUE SPACES.
+
+      *área de parâmetros trocada com o subprograma AUDITLOG
+          COPY AUDITPRM.
 
        PROCEDURE DIVISION.
+           OPEN EXTEND HISTORY-LOG.
+           IF LOG-FILE-STATUS NOT = '00'
+              STRING 'OPEN HISTORY-LOG FAILED, STATUS '
+                 LOG-FILE-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-PARAGRAPHS
+           END-IF.
+           DISPLAY 'MODO: 1-INTERATIVO  2-BATCH (ARQUIVO)'.
+           ACCEPT WS-RUN-MODE.
+
+           IF BATCH-MODE
+              PERFORM PROCESSA-BATCH
+           ELSE
+              PERFORM PROCESSA-INTERATIVO
+           END-IF.
+
+           CLOSE HISTORY-LOG.
+           STOP RUN.
+
+          PROCESSA-INTERATIVO .
            DISPLAY 'CALCULADORA DE SOMA E MULTIPLICACAO'
-           DISPLAY '1-SOMA' '2-MULTIPLICACAO'.
+           DISPLAY '1-SOMA' '2-MULTIPLICACAO' '3-DIVISAO' '4-PERCENTUAL'.
            ACCEPT OPCAO.
 
            IF OPCAO = 1
               PERFORM FAZ-SOMAS
            ELSE IF OPCAO = 2
               PERFORM FAZ-MULTIPLICACAO
+           ELSE IF OPCAO = 3
+              PERFORM FAZ-DIVISAO
+           ELSE IF OPCAO = 4
+              PERFORM FAZ-PERCENTUAL
+           END-IF.
+
+          PROCESSA-BATCH .
+      *lê pares ITEM-01/ITEM-02 e OPCAO de BATCHIN e grava o RESULT de
+      *cada linha em BATCHOUT, para rodar um lote inteiro sem operador
+           MOVE 'PARAGRPH' TO AUDIT-PGM-NAME.
+           MOVE 'START'    TO AUDIT-EVENT.
+           MOVE ZERO       TO AUDIT-REC-COUNT.
+           MOVE ZERO       TO AUDIT-RETURN-CODE.
+           CALL 'AUDITLOG' USING AUDIT-PARMS.
+           OPEN INPUT BATCH-INPUT.
+           IF BATCH-IN-STATUS NOT = '00'
+              STRING 'OPEN BATCH-INPUT FAILED, STATUS '
+                 BATCH-IN-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-PARAGRAPHS
+           END-IF.
+           OPEN OUTPUT BATCH-OUTPUT.
+           IF BATCH-OUT-STATUS NOT = '00'
+              STRING 'OPEN BATCH-OUTPUT FAILED, STATUS '
+                 BATCH-OUT-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-PARAGRAPHS
+           END-IF.
+           PERFORM LE-BATCH-REC
+              PERFORM UNTIL BATCH-EOF
+              PERFORM PROCESSA-BATCH-REC
+              PERFORM LE-BATCH-REC
+              END-PERFORM
+           .
+           CLOSE BATCH-INPUT.
+           CLOSE BATCH-OUTPUT.
+           MOVE 'PARAGRPH'         TO AUDIT-PGM-NAME.
+           MOVE 'END  '            TO AUDIT-EVENT.
+           MOVE WS-BATCH-REC-COUNT TO AUDIT-REC-COUNT.
+           MOVE ZERO               TO AUDIT-RETURN-CODE.
+           CALL 'AUDITLOG' USING AUDIT-PARMS.
+
+          LE-BATCH-REC .
+           READ BATCH-INPUT
+              AT END MOVE 'Y' TO WS-BATCH-EOF
+           END-READ.
+
+          PROCESSA-BATCH-REC .
+           ADD 1 TO WS-BATCH-REC-COUNT.
+           MOVE BI-ITEM-01 TO ITEM-01.
+           MOVE BI-ITEM-02 TO ITEM-02.
+           MOVE BI-OPCAO   TO OPCAO.
+           MOVE ZERO TO WS-PERCENTUAL.
+           IF OPCAO = 1
+              COMPUTE RESULT = ITEM-01 + ITEM-02
+              MOVE 'SOMA' TO WS-LOG-OPERATION
+           ELSE IF OPCAO = 2
+              COMPUTE RESULT = ITEM-01 * ITEM-02
+              MOVE 'MULTIPLICACAO' TO WS-LOG-OPERATION
+           ELSE IF OPCAO = 3 AND ITEM-02 NOT = ZERO
+              DIVIDE ITEM-01 BY ITEM-02 GIVING RESULT REMAINDER WS-RESTO
+              MOVE 'DIVISAO' TO WS-LOG-OPERATION
+           ELSE IF OPCAO = 4 AND ITEM-02 NOT = ZERO
+      *----o percentual carrega duas casas decimais que RESULT (inteiro)
+      *----nao comporta - fica em WS-PERCENTUAL e so' vai para o log e
+      *----para o BATCHOUT atraves dele, nao de RESULT
+              COMPUTE WS-PERCENTUAL ROUNDED = (ITEM-01 / ITEM-02) * 100
+              MOVE ZERO TO RESULT
+              MOVE 'PERCENTUAL' TO WS-LOG-OPERATION
+           ELSE
+      *----OPCAO invalido ou divisao/percentual por zero: zera o
+      *----RESULT em vez de deixar o valor do record anterior e
+      *----marca a operacao como invalida no log e na saida
+              MOVE ZERO TO RESULT
+              MOVE 'INVALIDO' TO WS-LOG-OPERATION
+           END-IF.
+           PERFORM WRITE-LOG-RECORD.
+           MOVE OPCAO    TO BO-OPCAO.
+           MOVE ITEM-01  TO BO-ITEM-01.
+           MOVE ITEM-02  TO BO-ITEM-02.
+           IF OPCAO = 4
+              MOVE WS-PERCENTUAL TO BO-RESULT
+           ELSE
+              MOVE RESULT TO BO-RESULT
+           END-IF.
+           WRITE BATCH-OUT-REC.
+           IF BATCH-OUT-STATUS NOT = '00'
+              STRING 'WRITE BATCH-OUTPUT FAILED, STATUS '
+                 BATCH-OUT-STATUS DELIMITED BY SIZE
+                 INTO WS-ABEND-TEXT
+              PERFORM ABEND-PARAGRAPHS
            END-IF.
-           STOP RUN.
 
           PEGA-NUMERO .
            DISPLAY 'ITEM 1: '.
@@ -35,11 +191,63 @@
               PERFORM PEGA-NUMERO.
               COMPUTE RESULT = ITEM-01 + ITEM-02 .
               DISPLAY RESULT.
+              MOVE 'SOMA' TO WS-LOG-OPERATION.
+              PERFORM WRITE-LOG-RECORD.
 
           FAZ-MULTIPLICACAO .
               PERFORM PEGA-NUMERO.
               COMPUTE RESULT = ITEM-01 * ITEM-02.
-              DISPLAY RESULT. 
+              DISPLAY RESULT.
+              MOVE 'MULTIPLICACAO' TO WS-LOG-OPERATION.
+              PERFORM WRITE-LOG-RECORD.
+
+          FAZ-DIVISAO .
+              PERFORM PEGA-NUMERO.
+              IF ITEM-02 = ZERO
+                 DISPLAY 'NAO E POSSIVEL DIVIDIR POR ZERO...'
+              ELSE
+                 DIVIDE ITEM-01 BY ITEM-02 GIVING RESULT
+                    REMAINDER WS-RESTO
+                 DISPLAY 'RESULTADO: ' RESULT ' RESTO: ' WS-RESTO
+                 MOVE 'DIVISAO' TO WS-LOG-OPERATION
+                 PERFORM WRITE-LOG-RECORD
+              END-IF.
+
+          FAZ-PERCENTUAL .
+              PERFORM PEGA-NUMERO.
+              IF ITEM-02 = ZERO
+                 DISPLAY 'NAO E POSSIVEL CALCULAR PERCENTUAL...'
+              ELSE
+                 COMPUTE WS-PERCENTUAL ROUNDED =
+                    (ITEM-01 / ITEM-02) * 100
+                 DISPLAY 'PERCENTUAL: ' WS-PERCENTUAL
+                 MOVE 'PERCENTUAL' TO WS-LOG-OPERATION
+                 PERFORM WRITE-LOG-RECORD
+              END-IF.
 
-              
+          WRITE-LOG-RECORD .
+      *registra cada cálculo efetuado no log de histórico, para
+      *auditoria; PERCENTUAL loga WS-PERCENTUAL (PIC 9(3)V99) em vez
+      *de RESULT (inteiro), que nao comporta as duas casas decimais
+              MOVE WS-LOG-OPERATION             TO LOG-OPERATION.
+              MOVE ITEM-01                      TO LOG-ITEM-1.
+              MOVE ITEM-02                      TO LOG-ITEM-2.
+              IF WS-LOG-OPERATION = 'PERCENTUAL'
+                 MOVE WS-PERCENTUAL TO LOG-RESULTADO
+              ELSE
+                 MOVE RESULT TO LOG-RESULTADO
+              END-IF.
+              MOVE FUNCTION CURRENT-DATE (1:14)  TO LOG-TIMESTAMP.
+              WRITE LOG-REC.
+              IF LOG-FILE-STATUS NOT = '00'
+                 STRING 'WRITE HISTORY-LOG FAILED, STATUS '
+                    LOG-FILE-STATUS DELIMITED BY SIZE
+                    INTO WS-ABEND-TEXT
+                 PERFORM ABEND-PARAGRAPHS
+              END-IF.
 
+          ABEND-PARAGRAPHS.
+      *erro grave de I/O no lote: mostra a mensagem e interrompe a
+      *execucao
+              DISPLAY 'PARAGRAPHS ABEND: ' WS-ABEND-TEXT.
+              STOP RUN.
